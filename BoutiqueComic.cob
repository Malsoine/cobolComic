@@ -14,7 +14,7 @@
            select fventes assign to "ventes.dat"
            organization indexed
            access mode is dynamic
-           record key is fv_cle
+           record key is fv_id
            alternate record key is fv_datevente WITH DUPLICATES
            file status is cr_fventes.
 
@@ -23,6 +23,8 @@
            access mode is dynamic
            record key is fi_titre
            alternate record key is fi_auteur WITH DUPLICATES
+           alternate record key is fi_id
+           alternate record key is fi_isbn WITH DUPLICATES
            file status is cr_finventaire.
 
            select fclients assign to "clients.dat"
@@ -32,6 +34,65 @@
            alternate record key is fc_ptsFidelite WITH DUPLICATES
            file status is cr_fclients.
 
+           select ffournisseurs assign to "fournisseurs.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fo_id
+           alternate record key is fo_nom WITH DUPLICATES
+           file status is cr_ffournisseurs.
+
+           select frapport assign to nomRapport
+           organization line sequential
+           file status is cr_frapport.
+
+           select fjournal assign to "journal.dat"
+           organization indexed
+           access mode is dynamic
+           record key is ja_id
+           file status is cr_fjournal.
+
+           select fcredentials assign to "credentials.dat"
+           organization indexed
+           access mode is dynamic
+           record key is cred_id
+           file status is cr_fcredentials.
+
+           select fticket assign to nomTicket
+           organization line sequential
+           file status is cr_fticket.
+
+           select fventesArchive assign to "ventes_archive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is fva_id
+           alternate record key is fva_datevente WITH DUPLICATES
+           file status is cr_fventesArchive.
+
+           select fnotification assign to nomNotification
+           organization line sequential
+           file status is cr_fnotification.
+
+           select fclientsCsv assign to "clients_export.csv"
+           organization line sequential
+           file status is cr_fclientsCsv.
+
+           select fbackup assign to nomBackup
+           organization line sequential
+           file status is cr_fbackup.
+
+           select fwishlist assign to "wishlist.dat"
+           organization indexed
+           access mode is dynamic
+           record key is wl_id
+           alternate record key is wl_titreComics WITH DUPLICATES
+           file status is cr_fwishlist.
+
+           select fpromotions assign to "promotions.dat"
+           organization indexed
+           access mode is dynamic
+           record key is promo_code
+           file status is cr_fpromotions.
+
 
 
        DATA DIVISION.
@@ -44,16 +105,28 @@
                 02 fa_titreComics PIC A(30).
                 02 fa_quantite PIC 9(4).
                 02 fa_prixAchat PIC 9(6)v9(2).
+                02 fa_idFournisseur PIC 9(15).
                 02 fa_nomFournisseur PIC A(30).
+                02 fa_devise PIC X(3).
+                02 fa_tauxChange PIC 9(3)v9(4).
+                02 fa_prixOriginal PIC 9(6)v9(2).
        FD fventes.
            01 tamp_fvente.
-                02 fv_cle.
-                    03 fv_id PIC 9(15).
-                    03 fv_statut PIC 9(15).
+                02 fv_id PIC 9(15).
+                02 fv_statut PIC 9(15).
                 02 fv_dateVente PIC X(10).
+                02 fv_dateVente-detail REDEFINES fv_dateVente.
+                    03 dateYearV PIC X(4).
+                    03 dateMonthV PIC X(2).
+                    03 dateDayV PIC X(2).
+                    03 FILLER PIC X(2).
                 02 fv_titreComics PIC A(30).
+                02 fv_prixVenteHT PIC 9(6)v9(2).
+                02 fv_montantTVA PIC 9(6)v9(2).
                 02 fv_prixVente PIC 9(6)v9(2).
                 02 fv_client PIC 9(15).
+                02 fv_employe PIC X(10).
+                02 fv_codePromo PIC X(10).
        FD finventaire.
            01 tamp_finventaire.
                02 fi_id PIC 9(15).
@@ -61,6 +134,18 @@
                02 fi_auteur PIC A(30).
                02 fi_quantite PIC 9(4).
                02 fi_prix PIC 9(6)v9(2).
+               02 fi_isbn PIC X(13).
+               02 fi_emplacement PIC X(10).
+               02 fi_condition PIC X(2).
+                   88 ETAT_NEUF VALUE "NE".
+                   88 ETAT_TRES_BON VALUE "TB".
+                   88 ETAT_BON VALUE "BO".
+                   88 ETAT_MOYEN VALUE "MO".
+                   88 ETAT_ABIME VALUE "AB".
+               02 fi_ratingMature PIC X(1).
+                   88 COMIC_TOUT_PUBLIC VALUE "N".
+                   88 COMIC_DECONSEILLE_MINEURS VALUE "O".
+               02 fi_serie PIC A(30).
        FD fclients.
            01 tamp_fclient.
                02 fc_id PIC 9(15).
@@ -69,6 +154,69 @@
                02 fc_tel PIC 9(10).
                02 fc_mail PIC A(30).
                02 fc_ptsFidelite PIC 9(3).
+               02 fc_typeClient PIC X(1).
+                   88 CLIENT_STANDARD VALUE "S".
+                   88 CLIENT_FIDELE VALUE "F".
+                   88 CLIENT_PROFESSIONNEL VALUE "P".
+       FD ffournisseurs.
+           01 tamp_ffournisseur.
+               02 fo_id PIC 9(15).
+               02 fo_nom PIC A(30).
+               02 fo_adresse PIC A(30).
+               02 fo_telephone PIC 9(10).
+               02 fo_conditionsPaiement PIC A(30).
+       FD frapport.
+           01 ligneRapport PIC X(80).
+       FD fjournal.
+           01 tamp_fjournal.
+               02 ja_id PIC X(13).
+               02 ja_date PIC X(10).
+               02 ja_employe PIC X(10).
+               02 ja_paragraphe PIC A(30).
+               02 ja_operation PIC A(10).
+               02 ja_fichier PIC A(15).
+               02 ja_cle PIC X(15).
+       FD fcredentials.
+           01 tamp_fcredentials.
+               02 cred_id PIC X(10).
+               02 cred_pin PIC 9(4).
+       FD fticket.
+           01 ligneTicket PIC X(80).
+       FD fventesArchive.
+           01 tamp_fventesArchive.
+                02 fva_id PIC 9(15).
+                02 fva_statut PIC 9(15).
+                02 fva_dateVente PIC X(10).
+                02 fva_titreComics PIC A(30).
+                02 fva_prixVenteHT PIC 9(6)v9(2).
+                02 fva_montantTVA PIC 9(6)v9(2).
+                02 fva_prixVente PIC 9(6)v9(2).
+                02 fva_client PIC 9(15).
+                02 fva_employe PIC X(10).
+       FD fnotification.
+           01 ligneNotification PIC X(80).
+       FD fclientsCsv.
+           01 ligneClientCsv PIC X(120).
+       FD fbackup.
+           01 ligneBackup PIC X(150).
+       FD fwishlist.
+           01 tamp_fwishlist.
+               02 wl_id PIC 9(15).
+               02 wl_titreComics PIC A(30).
+               02 wl_client PIC 9(15).
+               02 wl_dateAjout PIC X(10).
+               02 wl_statut PIC 9(1).
+                   88 WL_EN_ATTENTE VALUE 0.
+                   88 WL_NOTIFIE VALUE 1.
+
+       FD fpromotions.
+           01 tamp_fpromotions.
+               02 promo_code PIC X(10).
+               02 promo_pourcentage PIC 9(3).
+               02 promo_dateExpiration PIC X(10).
+               02 promo_actif PIC X(1).
+                   88 PROMO_ACTIVE VALUE "O".
+                   88 PROMO_INACTIVE VALUE "N".
 
 
        WORKING-STORAGE SECTION.
@@ -76,6 +224,25 @@
            77 cr_fventes PIC 9(2).
            77 cr_finventaire PIC 9(2).
            77 cr_fclients PIC 9(2).
+           77 cr_ffournisseurs PIC 9(2).
+           77 cr_frapport PIC 9(2).
+           77 cr_fjournal PIC 9(2).
+           77 cr_fcredentials PIC 9(2).
+           77 cr_fticket PIC 9(2).
+           77 cr_fventesArchive PIC 9(2).
+           77 cr_fnotification PIC 9(2).
+           77 nomNotification PIC X(30).
+           77 cr_fclientsCsv PIC 9(2).
+      *>Variables utilisees pour la sauvegarde automatique des fichiers
+      *>principaux, effectuee avant l'initialisation des fichiers
+           77 cr_fbackup PIC 9(2).
+           77 nomBackup PIC X(40).
+           77 dateBackup PIC X(21).
+      *>Variables utilisees pour les nouvelles tentatives d'ouverture
+      *>en cas de fichier deja verrouille par un autre poste de caisse
+           77 tentativesVerrou PIC 9(2).
+           77 MAX_TENTATIVES_VERROU PIC 9(2) VALUE 5.
+           77 compteurAttente PIC 9(7).
            77 testNomClient PIC 9.
            77 fichierFin PIC 9.
            77 choixSupprClient PIC 9.
@@ -88,13 +255,12 @@
                 02 ac_prixAchat PIC 9(6)v9(2).
                 02 ac_nomFournisseur PIC A(30).
            01 vente.
-               02 ve_cle.
-                    03 ve_id PIC 9(15).
-                    03 ve_statut PIC 9(15).
-                02 ve_dateVente PIC X(10).
-                02 ve_titreComics PIC A(30).
-                02 ve_prixVente PIC 9(6)v9(2).
-                02 ve_client PIC 9(15).
+               02 ve_id PIC 9(15).
+               02 ve_statut PIC 9(15).
+               02 ve_dateVente PIC X(10).
+               02 ve_titreComics PIC A(30).
+               02 ve_prixVente PIC 9(6)v9(2).
+               02 ve_client PIC 9(15).
            01 inventaire.
                02 in_id PIC 9(15).
                02 in_titre PIC A(30).
@@ -108,112 +274,417 @@
                02 cl_tel PIC 9(10).
                02 cl_mail PIC A(30).
                02 cl_ptsFidelite PIC 9(3).
+               02 cl_typeClient PIC X(1).
+
+      *>Variables communes utilisees par les menus (groupe_15_Menu.cpy)
+           77 utilisateur PIC X(1).
+           77 trouveMenu PIC 9.
+           77 choixMenu PIC 9.
+           77 choixMenu2 PIC 9.
+
+      *>Variables communes utilisees par le journal d'audit
+      *>(ENREGISTRER_JOURNAL, dans groupe_15_Menu.cpy)
+           77 idEmploye PIC X(10).
+           77 compteurJournal PIC 9(3) VALUE 0.
+           77 journalParagraphe PIC A(30).
+           77 journalOperation PIC A(10).
+           77 journalFichier PIC A(15).
+           77 journalCle PIC X(15).
+           77 pinSaisi PIC 9(4).
+           77 pinValide PIC 9.
+
+      *>Variables communes utilisees par la gestion des clients
+      *>(groupe_15_client.cpy)
+           77 idClient PIC 9(15).
+           77 Wfin PIC 9.
+           77 nbClient PIC 9(5).
+           77 ptsFidelite PIC 9(3).
+           77 idClientFusion PIC 9(15).
+           77 ptsARedeemer PIC 9(3).
+           77 reponseRedemption PIC X(1).
+           77 montantReduction PIC 9(6)v9(2).
+
+      *>Variables communes utilisees par la gestion de l'inventaire
+      *>(groupe_15_inventaire.cpy)
+           77 trouve PIC 9.
+           77 idRef PIC 9(15).
+           77 titreRef PIC A(30).
+           77 nomAuteur PIC A(30).
+           77 choixRechercheC PIC 9.
+           77 choixAffichageStock PIC 9.
+           77 nouveauPrix PIC 9(6)v9(2).
+           77 fragmentRecherche PIC A(30).
+           77 fragmentTrim PIC A(30).
+           77 fragLen PIC 9(2).
+           77 posRecherche PIC 9(2).
+           77 correspondanceTrouvee PIC 9.
+           77 nbResultatsRecherche PIC 9(3).
+
+      *>Variables communes utilisees par la gestion des ventes
+      *>(groupe_15_vente.cpy)
+           77 trouveVente PIC 9.
+           77 verifClient PIC 9.
+           77 verifVente PIC 9.
+           77 idVente PIC 9(15).
+           77 idVerifClient PIC 9(15).
+
+      *>Variable utilisee pour retrouver un client par son numero de
+      *>telephone quand la recherche par nom/prenom echoue
+           77 telVerifClient PIC 9(10).
+
+      *>Variables utilisees pour l'application d'un code promo en
+      *>caisse au moment de l'enregistrement d'une vente
+           77 codePromoSaisi PIC X(10).
+           77 reponsePromo PIC X(1).
+           77 montantRemisePromo PIC 9(6)v9(2).
+           77 dateSystemePromo PIC X(10).
+           77 an PIC 9(4).
+           77 mois PIC 9(2).
+           77 jour PIC 9(2).
+           77 CA PIC 9(8)v9(2).
+           77 CAHT PIC 9(8)v9(2).
+           77 nbVente PIC 9(5).
+      *>Variables utilisees pour le rapport de tendance du chiffre
+      *>d'affaire mois par mois sur une annee
+           77 anTendanceCA PIC 9(4).
+           77 moisTendanceCA PIC 9(2).
+           77 CATendanceAnnuelle PIC 9(8)v9(2).
+           77 CAMoisTendance PIC 9(8)v9(2).
+           77 tauxTVA PIC 9v99 VALUE 0.20.
+
+      *>Taux de remise appliques selon le type du client au moment du
+      *>calcul du prix de vente (fc_typeClient)
+           77 TAUX_REMISE_FIDELE PIC 9v99 VALUE 0.05.
+           77 TAUX_REMISE_PRO PIC 9v99 VALUE 0.10.
+           77 tauxRemiseClient PIC 9v99.
+           77 montantRemiseType PIC 9(6)v9(2).
+
+      *>Variables utilisees pour repartir une reduction sur le prix TTC
+      *>(code promo, points de fidelite) entre la part HT et la part
+      *>TVA, afin que fv_prixVenteHT + fv_montantTVA reste egal a
+      *>fv_prixVente apres la reduction
+           77 montantRemiseHT PIC 9(6)v9(2).
+           77 montantRemiseTVA PIC 9(6)v9(2).
+
+      *>Table utilisee pour le rapport d'efficacite des codes promo,
+      *>qui regroupe le nombre d'utilisations et le chiffre d'affaire
+      *>genere par chaque code promo enregistre sur les ventes
+           01 tablePromoUsage.
+               02 promoUsageEntree OCCURS 50 TIMES
+                                   INDEXED BY idxPromoUsage.
+                   03 promoUsageCode PIC X(10).
+                   03 promoUsageCompteur PIC 9(5).
+                   03 promoUsageCA PIC 9(8)v9(2).
+           77 nbCodesPromoDistincts PIC 9(3) VALUE 0.
+           77 idxRecherchePromoUsage PIC 9(3).
+           77 nomTicket PIC X(30).
+           77 TAILLE_PAGE PIC 9(3) VALUE 5.
+           77 compteurPage PIC 9(3).
+           77 pauseTouche PIC X(1).
+           77 idCommande PIC 9(15).
+           77 verifStatut PIC 9.
+           77 etatStatut PIC 9(15).
+           77 libelleStatut PIC A(15).
+           77 idVenteRetour PIC 9(15).
+           77 ancienStatutCommande PIC 9(15).
+           77 dateCoupureArchive PIC X(10).
+           77 nbVenteArchivee PIC 9(5).
+           01 dateDebutCA.
+               02 anDebutCA PIC 9(4).
+               02 moisDebutCA PIC 9(2).
+               02 jourDebutCA PIC 9(2).
+               02 FILLER PIC X(2) VALUE LOW-VALUE.
+           01 dateFinCA.
+               02 anFinCA PIC 9(4).
+               02 moisFinCA PIC 9(2).
+               02 jourFinCA PIC 9(2).
+               02 FILLER PIC X(2) VALUE HIGH-VALUE.
+           01 tableVentesTitre.
+               02 ventTitreEntree OCCURS 200 TIMES
+                                  INDEXED BY idxVente.
+                   03 ventTitreNom PIC A(30).
+                   03 ventTitreCompteur PIC 9(5).
+           77 nbTitresDistincts PIC 9(3) VALUE 0.
+           77 idxRecherche PIC 9(3).
+           77 idxMeilleur PIC 9(3).
+           77 compteurMax PIC 9(5).
+           77 rangAffiche PIC 9(3).
+           77 TOP_N PIC 9(3) VALUE 10.
+           77 nomRapport PIC X(30).
+           77 dateRapport PIC X(10).
+           77 totalAchat PIC 9(8)v9(2).
+           77 nbAchat PIC 9(5).
+
+      *>Variables communes utilisees par la gestion des achats
+      *>(achat.cpy)
+           77 idAchat PIC 9(15).
+           77 backorderTrouve PIC 9.
+           77 backorderId PIC 9(15).
+           77 backorderDate PIC X(10).
+           77 reponseBackorder PIC X(1).
+           77 idFournisseur PIC 9(15).
+           77 trouveFournisseur PIC 9.
+           77 trouveIdFournisseur PIC 9.
+           77 titreHistoriquePrix PIC A(30).
+           77 nbPrixHistorique PIC 9(3).
+
+      *>Table et variables utilisees pour le rapport de commission par
+      *>employe (recense les ventes par vendeur pour le suivi de
+      *>performance)
+           01 tableVentesEmploye.
+               02 empVenteEntree OCCURS 50 TIMES
+                                 INDEXED BY idxEmploye.
+                   03 empVenteId PIC X(10).
+                   03 empVenteCompteur PIC 9(5).
+                   03 empVenteTotal PIC 9(8)v9(2).
+           77 nbEmployesDistincts PIC 9(3) VALUE 0.
+           77 idxRechercheEmp PIC 9(3).
+           77 TAUX_COMMISSION PIC 9v99 VALUE 0.02.
+           77 montantCommission PIC 9(8)v9(2).
+
+      *>Variables utilisees pour le bilan consolide des performances
+      *>employes (classement, totaux) affiche a la suite du rapport de
+      *>commissions par employe
+           77 caTotalEmployes PIC 9(9)v9(2).
+           77 commissionTotaleEmployes PIC 9(9)v9(2).
+           77 idxMeilleurEmploye PIC 9(3).
+           77 caMaxEmploye PIC 9(8)v9(2).
+           77 venteAnnulee PIC 9 VALUE 0.
+           77 reponseConfirmationMature PIC X(1).
+
+      *>Table et variables utilisees pour le rapport de valorisation du
+      *>stock par auteur, pour le bilan comptable
+           01 tableValorisationAuteur.
+               02 valAuteurEntree OCCURS 100 TIMES
+                                  INDEXED BY idxValAuteur.
+                   03 valAuteurNom PIC A(30).
+                   03 valAuteurQuantite PIC 9(6).
+                   03 valAuteurMontant PIC 9(9)v9(2).
+           77 nbAuteursDistincts PIC 9(3) VALUE 0.
+           77 idxRechercheAuteur PIC 9(3).
+           77 valeurTotaleStock PIC 9(9)v9(2).
+           77 montantValorisation PIC 9(9)v9(2).
+
+      *>Table et variables utilisees pour le rapport d'inventaire
+      *>regroupe par serie/collection
+           01 tableInventaireSerie.
+               02 serieEntree OCCURS 100 TIMES
+                              INDEXED BY idxSerie.
+                   03 serieNom PIC A(30).
+                   03 serieQuantite PIC 9(6).
+           77 nbSeriesDistinctes PIC 9(3) VALUE 0.
+           77 idxRechercheSerie PIC 9(3).
+
+      *>Variable utilisee pour compter les titres en stock bas lors de
+      *>l'alerte affichee automatiquement a la connexion du gerant
+           77 nbTitresStockBas PIC 9(4).
+
+      *>Variable utilisee pour recuperer le parametre de ligne de
+      *>commande permettant de lancer la cloture du jour en mode
+      *>batch, sans passer par le menu interactif
+           77 paramLigneCommande PIC X(20).
+
+      *>Variables utilisees pour signaler explicitement une erreur
+      *>d'ouverture de fichier autre que la creation initiale
+      *>(statut 35), par exemple un fichier verrouille, un disque
+      *>plein ou un droit d'acces refuse
+           77 nomFichierErreur PIC A(15).
+           77 statutFichierErreur PIC 9(2).
+
+      *>Variables utilisees pour le releve d'achats d'un client
+           77 totalReleveClient PIC 9(8)v9(2).
+           77 nbAchatsReleveClient PIC 9(5).
+
+      *>Variables utilisees pour la recherche d'un comic par fourchette
+      *>de prix
+           77 prixMinRecherche PIC 9(6)v9(2).
+           77 prixMaxRecherche PIC 9(6)v9(2).
+
+      *>Variables utilisees pour la validation du format de l'email d'un
+      *>client (presence d'un unique @, partie locale et domaine non
+      *>vides, presence d'un point dans le domaine)
+           77 nbArobaseMail PIC 9(2).
+           77 mailPartieLocale PIC A(30).
+           77 mailDomaine PIC A(30).
+           77 nbPointsMailDomaine PIC 9(2).
+
+      *>Variables utilisees pour la reconciliation entre les achats,
+      *>les ventes et le stock reellement enregistre en inventaire
+           77 nbEcartsReconciliation PIC 9(4).
+           77 totalAchatTitre PIC 9(6).
+           77 totalVenteTitre PIC 9(6).
+           77 quantiteTheorique PIC S9(6).
+           77 WfinRecon PIC 9.
+
+      *>Variable utilisee pour compter les titres figurant sur le bon
+      *>de commande genere automatiquement pour les titres commandables
+           77 nbTitresCommande PIC 9(4).
+
+      *>Seuils au dela desquels une quantite ou un prix saisi est
+      *>considere comme inhabituel et redemande confirmation, afin
+      *>d'attraper une erreur de frappe avant l'enregistrement
+           77 QUANTITE_SEUIL_ALERTE PIC 9(4) VALUE 100.
+           77 PRIX_SEUIL_ALERTE PIC 9(6)v9(2) VALUE 200.00.
+
+      *>Seuil en dessous duquel un titre encore en stock (mais pas
+      *>encore en rupture) est signale au gerant comme stock bas
+           77 SEUIL_STOCK_BAS PIC 9(4) VALUE 5.
+
+      *>Nombre de points de fidelite accordes pour chaque achat de
+      *>comic (modifiable ici sans toucher a la logique des ventes)
+           77 TAUX_PTS_FIDELITE PIC 9(2) VALUE 1.
+           77 reponseSaisieElevee PIC X(1).
+      *>Variables utilisees pour la liste d'attente des clients sur
+      *>les titres en rupture de stock
+           77 cr_fwishlist PIC 9(2).
+           77 cr_fpromotions PIC 9(2).
+           77 idWishlist PIC 9(15).
+           77 trouveWishlist PIC 9.
+
+      *>Variables utilisees pour le retour au fournisseur d'un stock
+      *>defectueux
+           77 qteRetour PIC 9(4).
+           77 fournisseurRetourTrouve PIC 9.
+           77 dateAchatRetourMax PIC X(10).
+           77 nomFournisseurRetour PIC A(30).
+
        PROCEDURE DIVISION.
+           PERFORM SAUVEGARDER_FICHIERS
+
            OPEN I-O fachats
            IF cr_fachats=35 THEN
                OPEN OUTPUT fachats
+           ELSE IF cr_fachats NOT = 0 THEN
+               MOVE "fachats" TO nomFichierErreur
+               MOVE cr_fachats TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
            END-IF
            CLOSE fachats
            OPEN I-O fventes
            IF cr_fventes = 35 THEN
                OPEN OUTPUT fventes
+           ELSE IF cr_fventes NOT = 0 THEN
+               MOVE "fventes" TO nomFichierErreur
+               MOVE cr_fventes TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
            END-IF
            CLOSE fventes
            OPEN I-O finventaire
            IF cr_finventaire=35 THEN
                OPEN OUTPUT finventaire
+           ELSE IF cr_finventaire NOT = 0 THEN
+               MOVE "finventaire" TO nomFichierErreur
+               MOVE cr_finventaire TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
            END-IF
            CLOSE finventaire
 
            OPEN I-O fclients
            IF cr_fclients=35 THEN
                OPEN OUTPUT fclients
+           ELSE IF cr_fclients NOT = 0 THEN
+               MOVE "fclients" TO nomFichierErreur
+               MOVE cr_fclients TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
            END-IF
            CLOSE fclients
 
-            DISPLAY "Fichiers créés "
+           OPEN I-O ffournisseurs
+           IF cr_ffournisseurs=35 THEN
+               OPEN OUTPUT ffournisseurs
+           ELSE IF cr_ffournisseurs NOT = 0 THEN
+               MOVE "ffournisseurs" TO nomFichierErreur
+               MOVE cr_ffournisseurs TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE ffournisseurs
 
-           *>PERFORM AJOUTCLIENT
-           PERFORM SUPPRCLIENT
-       STOP RUN.
+           OPEN I-O fjournal
+           IF cr_fjournal=35 THEN
+               OPEN OUTPUT fjournal
+           ELSE IF cr_fjournal NOT = 0 THEN
+               MOVE "fjournal" TO nomFichierErreur
+               MOVE cr_fjournal TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE fjournal
 
+           *>Si le fichier des identifiants gerant vient d'etre cree,
+           *>on y seme un identifiant/PIN par defaut pour ne pas se
+           *>retrouver bloque hors de MENU_GERANT des le premier lancement
+           OPEN I-O fcredentials
+           IF cr_fcredentials=35 THEN
+               OPEN OUTPUT fcredentials
+               MOVE "ADMIN" TO cred_id
+               MOVE 0000 TO cred_pin
+               WRITE tamp_fcredentials
+               END-WRITE
+           ELSE IF cr_fcredentials NOT = 0 THEN
+               MOVE "fcredentials" TO nomFichierErreur
+               MOVE cr_fcredentials TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE fcredentials
 
-           AJOUTCLIENT.
-           OPEN INPUT fclients
-           MOVE 0 TO fichierFin
-           MOVE 0 TO testClient
-           MOVE 0 TO testNomClient
-           DISPLAY "Entrez le code client :"
-           ACCEPT cl_id
-           DISPLAY "Entrez le nom :"
-           ACCEPT cl_nom
-           DISPLAY "Entrez le prénom :"
-           ACCEPT cl_prenom
-           DISPLAY "Entrez le numéro de téléphone :"
-           ACCEPT cl_tel
-           DISPLAY "Entrez l'email :"
-           ACCEPT cl_mail
-           DISPLAY "Entrez le nombre de point de fidélité : "
-           ACCEPT cl_ptsFidelite
-           PERFORM WITH TEST AFTER UNTIL fichierFin=1
-               READ fclients NEXT
-               AT END MOVE 1 TO fichierFin
-               NOT AT END
-                   IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                       MOVE 1 TO testNomClient
-                   END-IF
-               END-READ
-           END-PERFORM
-
-           MOVE cl_id TO fc_id
-           READ fclients
-           KEY IS fc_id
-           INVALID KEY MOVE 0 TO testClient
-           NOT INVALID KEY MOVE 1 TO testClient
-           END-READ
+           OPEN I-O fventesArchive
+           IF cr_fventesArchive=35 THEN
+               OPEN OUTPUT fventesArchive
+           ELSE IF cr_fventesArchive NOT = 0 THEN
+               MOVE "fventesArchive" TO nomFichierErreur
+               MOVE cr_fventesArchive TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE fventesArchive
 
+           OPEN I-O fwishlist
+           IF cr_fwishlist=35 THEN
+               OPEN OUTPUT fwishlist
+           ELSE IF cr_fwishlist NOT = 0 THEN
+               MOVE "fwishlist" TO nomFichierErreur
+               MOVE cr_fwishlist TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE fwishlist
 
-           CLOSE fclients
-           IF testClient = 1 OR testNomClient = 1 THEN
-               DISPLAY "Erreur, le client est déjà dans le fichier"
-           ELSE IF testClient = 0 AND testNomClient = 0 THEN
-               OPEN I-O fclients
-               MOVE client TO tamp_fclient
-               WRITE tamp_fclient
-               END-WRITE
-               DISPLAY "Ajout effectué"
-               DISPLAY fc_prenom
-               CLOSE fclients
-           END-IF.
-
-           SUPPRCLIENT.
-           MOVE 0 to choixSupprClient
-           MOVE 0 TO fichierFin
-           MOVE 0 TO testNomClient
-           DISPLAY "Supprimer avec l'id (1) ou nom/prénom (2) ?"
-           ACCEPT choixSupprClient
-           EVALUATE choixSupprClient
-           WHEN 1
-               DISPLAY "oui"
-           WHEN 2
-                DISPLAY "Suppression par nom et prénom"
-                DISPLAY "Entrez le nom"
-                ACCEPT cl_nom
-                DISPLAY "Entrez le prénom"
-                ACCEPT cl_prenom
-                PERFORM WITH TEST AFTER UNTIL fichierFin=1
-                   READ fclients NEXT
-                   AT END MOVE 1 TO fichierFin
-                   NOT AT END
-                   IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                       MOVE 1 TO testNomClient
-                   END-IF
-                   END-READ
-               END-PERFORM
-               IF testNomClient = 1
-                   DELETE fclients
-                   DISPLAY "Suppresion effectuée"
-                END-IF
-           WHEN OTHER
-                   DISPLAY "Choix invalide"
-           END-EVALUATE.
+           OPEN I-O fpromotions
+           IF cr_fpromotions=35 THEN
+               OPEN OUTPUT fpromotions
+           ELSE IF cr_fpromotions NOT = 0 THEN
+               MOVE "fpromotions" TO nomFichierErreur
+               MOVE cr_fpromotions TO statutFichierErreur
+               PERFORM ARRET_ERREUR_OUVERTURE
+           END-IF
+           CLOSE fpromotions
+
+            DISPLAY "Fichiers crees "
+
+           *>Un parametre "BATCH" en ligne de commande permet de
+           *>lancer la cloture du jour sans passer par le menu et
+           *>l'authentification interactive (planification nocturne)
+           ACCEPT paramLigneCommande FROM COMMAND-LINE
+           IF paramLigneCommande = "BATCH" OR
+              paramLigneCommande = "batch" THEN
+              PERFORM CLOTURE_JOUR_BATCH
+           ELSE
+              PERFORM MENU_PRINC
+           END-IF
+       STOP RUN.
+
+      *>Cette méthode arrete le programme avec un diagnostic explicite
+      *>quand l'ouverture d'un fichier echoue pour une raison autre
+      *>que sa creation initiale (statut 35), par exemple un fichier
+      *>verrouille par un autre poste, un disque plein ou un droit
+      *>d'acces refuse, au lieu de laisser le programme continuer
+      *>silencieusement avec un fichier inutilisable
+       ARRET_ERREUR_OUVERTURE.
+           DISPLAY "Erreur fatale a l'ouverture du fichier ",
+                   nomFichierErreur
+           DISPLAY "Code statut fichier : ", statutFichierErreur
+           DISPLAY "Arret du programme"
+           STOP RUN.
+
+       COPY "groupe_15_Menu.cpy".
+       COPY "groupe_15_client.cpy".
+       COPY "groupe_15_inventaire.cpy".
+       COPY "groupe_15_vente.cpy".
+       COPY "achat.cpy".
