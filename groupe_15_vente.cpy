@@ -1,423 +1,1515 @@
-           *>Cette méthode enregistre une vente ou une commande en
-           *>fonction de si le comic acheté par le client a des
-           *>exemplaires en stock ou non
-           *>Elle correspond à la fonctionnalité 'Enregistrer une vente
-           *> ou une commande'
-           ENREGISTRER_VENTE.
-           MOVE 0 TO trouveVente
-           MOVE 0 TO VerifClient
-           MOVE 0 TO VerifVente
-
-           *>On demande à l'utilisateur de rentrer id de la vente
-           *>ou de la commande
-           PERFORM WITH TEST AFTER UNTIL verifVente = 0
-                        DISPLAY "Entrez l'id de la vente:"
-                        ACCEPT idVente
-                        PERFORM VERIF_ID_VENTE
-           END-PERFORM
-
-           *>On demande à l'utilisateur de rentrer le titre du comic
-           *>acheté par un client
-           PERFORM WITH TEST AFTER UNTIL trouveVente = 1
-                        DISPLAY "Entrez le nom du comic achete :"
-                        ACCEPT titreRef
-                        PERFORM VERIF_NOM_REF
-           END-PERFORM
-
-           *>On demande à l'utilisateur de rentrer le nom et prénom du
-           *>client qui fait cet achat et on vérifie si il existe dans
-           *>le fichier des clients du la boutique ou non
-           PERFORM VERIF_CLIENT_VENTE
-           *>Le client n'existe pas dans le fichier fclients donc le 
-           *>crée
-           IF testNomClient = 0 THEN 
-               DISPLAY "Le client n'existe pas, creation !"
-               *>Demande à l'utilisateur de rentrer l'id du client
-               PERFORM WITH TEST AFTER UNTIL testClient = 0
-                    DISPLAY "Entrez le code client"
-                    ACCEPT idClient
-                    PERFORM VERIF_ID_CLIENT                
-               END-PERFORM
-               
-               *>On récupère le nom et prénom du client qui a effectué
-               *>l'achat d'un comic que l'on va enregistrer pour 
-               *>l'utiliser dans l'enregistrement du client que l'on    
-               *>va ajouter
-               MOVE cl_nom TO fc_nom
-               MOVE cl_prenom TO fc_prenom
-
-               *>On demande à l'utilisateur de renter le numéro de 
-               *>téléphone et l'email du client
-               DISPLAY "Entrez le numero de telephone :"
-               DISPLAY "(10 chiffres)"
-               ACCEPT fc_tel
-               DISPLAY "Entrez l'email :"
-               DISPLAY "(xxx@xxx.xx)"
-               ACCEPT fc_mail
-
-               *>Initialisation du nombre de points de fidélité à 0
-               MOVE 0 TO fc_ptsFidelite
-               
-               *>Ecriture du nouveau client dans le fichier fclients
-               OPEN I-O fclients
-               WRITE tamp_fclient
-               END-WRITE
-               CLOSE fclients
-          END-IF
-             
-           IF testNomClient = 1 THEN
-              MOVE idVerifClient TO fv_client
-           ELSE IF testNomClient = 0 THEN
-              MOVE idClient TO fv_client
-           END-IF
-           
-           *>Rentre la date du système comme date d'achat
-           MOVE FUNCTION CURRENT-DATE TO fv_dateVente
-
-           *>Récupération du prix de vente du comic dans le fichier
-           *>inventaire          
-           PERFORM RECUPERER_PRIX_DE_VENTE
-
-           *>Vérification du nombre d'exemplaire du comic en stock
-            PERFORM VERIF_STOCKS
-           *>IL y a des exemplaires en stock, on enregistre une vente
-            IF fv_statut = 0 THEN                
-                MOVE idVente TO fv_id
-                MOVE titreRef TO fv_titreComics
-
-                PERFORM MAJ_INVENTAIRE
-                PERFORM AJOUTER_PTS_FIDELITE
-
-                OPEN I-O fventes
-                WRITE tamp_fvente
-                END-WRITE
-                DISPLAY "Vente enregistree"
-                CLOSE fventes
-            *>Il n'y a pas d'exemplaire en stock on enregistre donc une
-            *>commande
-            ELSE
-                DISPLAY "Le comic voulu n'a pas d'exemplaire en stock"
-                DISPLAY "On enregistre donc une commande"
-                MOVE idVente TO fv_id
-                MOVE titreRef TO fv_titreComics
-
-                PERFORM MAJ_INVENTAIRE
-                PERFORM AJOUTER_PTS_FIDELITE
-
-                OPEN I-O fventes
-                WRITE tamp_fvente
-                END-WRITE
-                DISPLAY "Commande enregistree"
-                CLOSE fventes
-            END-IF.
-
-           *>Cette méthode vérifie si le titre du comic entré existe 
-           *>ou non
-           VERIF_NOM_REF.
-                OPEN INPUT finventaire
-                MOVE titreRef TO fi_titre
-                READ finventaire
-                *>Le comic n'existe pas
-                INVALID KEY MOVE 0 TO trouveVente
-                *>Le comic existe déjà
-                NOT INVALID KEY MOVE 1 TO trouveVente
-                END-READ                
-                CLOSE finventaire
-
-                *>On ferme le fichier puis on le réouvre afin que le
-                *>pointeur qui parcourt le fichier repart depuis le 
-                *>début de celui-ci
-                *>On affiche les comics présents dans l'inventaire
-                IF trouveVente = 0
-                THEN 
-                     OPEN INPUT finventaire
-                     DISPLAY "Liste des comics present en inventaire"
-                     PERFORM WITH TEST AFTER UNTIL Wfin =0
-                        READ finventaire NEXT
-                        AT END 
-                         MOVE 0 TO Wfin
-                        NOT AT END DISPLAY fi_titre
-                          DISPLAY "----------------"
-                        END-READ
-                     END-PERFORM
-                     CLOSE finventaire
-                END-IF.
-
-           *>Cette méthode demande à l'utilisateur d'entrer le nom et
-           *>prénom d'un client, si celui-ci n'existe pas alors on le
-           *>créer
-           VERIF_CLIENT_VENTE.
-
-               OPEN INPUT fclients
-                MOVE 0 TO testNomClient
-                MOVE 1 TO fichierFin
-                   DISPLAY "Entrez le nom du client : "
-                   ACCEPT cl_nom
-                   DISPLAY "Entrez le prenom du client : "
-                   ACCEPT cl_prenom
-
-                   *>Lecture séquentielle du fichier fclients pour
-                   *>savoir si le client donné existe ou non
-                   PERFORM WITH TEST AFTER UNTIL fichierFin=0
-                       READ fclients NEXT
-                       AT END MOVE 0 TO fichierFin
-                       NOT AT END
-                       *>Le client existe
-                       IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
-                          MOVE 1 TO testNomClient
-                          MOVE fc_id TO idVerifClient
-                       END-IF
-                       END-READ
-                   END-PERFORM
-                   CLOSE fclients.
-
-           *>Cette méthode vérifie si l'id de la vente donné est déjà
-           *>utilisé ou non dans le fichier fventes
-           VERIF_ID_VENTE.
-               MOVE idVente TO fv_id
-               MOVE 1 TO Wfin
-               OPEN INPUT fventes
-               READ fventes
-               KEY IS fv_id
-               *>L'id donné n'existe pas
-               INVALID KEY MOVE 0 TO verifVente
-               *>L'id donné existe
-               NOT INVALID KEY MOVE 1 TO verifVente
-               END-READ
-               CLOSE fventes
-               *>L'id donné existe, on affiche l'ensemble des id 
-               *>utilisés dans le fichier fventes pour aider la saisie
-               *>de l'utilisateur
-               IF verifVente = 1 THEN
-                  OPEN INPUT fventes
-                  DISPLAY "Liste des id de ventes deja attribues"
-                  PERFORM WITH TEST AFTER UNTIL Wfin =0
-                        READ fventes NEXT
-                        AT END 
-                         MOVE 0 TO Wfin
-                        NOT AT END DISPLAY fv_id
-                          DISPLAY "----------------"
-                        END-READ
-                     END-PERFORM
-                     CLOSE fventes
-                END-IF.
-                
-           *>Cette méthode récupère le prix unitaire de vente qui est 
-           *>défini dans le fichier finventaire et cela pour un 
-           *>comic dont le titre est donné
-           RECUPERER_PRIX_DE_VENTE.
-                OPEN INPUT finventaire
-                MOVE titreRef TO fi_titre
-                READ finventaire
-                INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
-                NOT INVALID KEY
-                    MOVE fi_prix TO fv_prixVente
-                CLOSE finventaire.
-
-           *>Cette méthode vérifie si le comic dont le titre est donné
-           *>possède des exemplaires en stock ou non
-           VERIF_STOCKS.
-           MOVE 0 TO fv_statut
-           OPEN INPUT finventaire
-               MOVE titreRef TO fi_titre
-               READ finventaire
-               INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
-               NOT INVALID KEY
-               *>Le comic possède des exemplaires en stock
-               IF fi_quantite > 0
-               THEN
-                   MOVE 0 TO fv_statut
-               ELSE
-                   *>Le comic ne possède pas d'exemplaire en stock
-                   MOVE 1 TO fv_statut
-               END-IF
-               END-READ
-           CLOSE finventaire.
-
-           *>Cette méthode ajoute  1 point de fidélité au client
-           *>qui a affectué un achat de comic
-           AJOUTER_PTS_FIDELITE.
-           OPEN I-O fclients
-           MOVE fv_client TO fc_id
-           READ fclients KEY IS fc_id
-                INVALID KEY
-                        DISPLAY "Erreur : ce client n'existe pas"
-                NOT INVALID KEY
-                        *>AJout d'1 pts de fidelité au client
-                        ADD 1 TO fc_ptsFidelite END-ADD
-                        REWRITE tamp_fclient
-                    INVALID KEY 
-         DISPLAY "Erreur concernant la mise à jour des pts de fidelites"
-           NOT INVALID KEY DISPLAY "Mise a jour des pts de fidelites"
-                        END-REWRITE
-           END-READ
-           CLOSE fclients.      
-
-           *>Cette méthode met à jour les stock du magasin après 
-           *>l'achat d'un comic par un client
-           MAJ_INVENTAIRE.
-           OPEN I-O finventaire
-           MOVE titreRef TO fi_titre
-           READ finventaire KEY IS fi_titre
-                INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
-                NOT INVALID KEY
-                        *>Dans le cas où il s'agit d'une vente, c'est à 
-                        *>dire lorsque le comic dont le titre est donné
-                        *>a des exemplaires en stock
-                        IF fi_quantite > 0 THEN
-                          SUBTRACT 1 FROM fi_quantite END-SUBTRACT
-                          REWRITE tamp_finventaire
-                     INVALID KEY DISPLAY "Erreur : mise a jour du stock"
-           NOT INVALID KEY DISPLAY "Mise a jour du stock"
-                        END-REWRITE                        
-                        END-IF           
-           END-READ
-           CLOSE finventaire.           
- 
-           *>Cette méthode permet de mettre à jour le status d'une
-           *>commande
-           *>Elle correspond à la fonctionnalité 'Mettre à jour une 
-           *>commande'
-           MAJ_STATUT_COMMANDE.
-           MOVE 0 TO idCommande
-           MOVE 0 TO verifStatut 
-
-           *>On demande à l'utilisateur de rentrer l'id de la commande
-           *>que l'on veut mettre à jour           
-           DISPLAY "Entrez l'id de la commande : "
-           ACCEPT idCommande
-
-
-           OPEN I-O fventes          
-           MOVE idCommande TO fv_id
-           READ fventes KEY IS fv_id
-                *>L'id donné n'existe pas
-                INVALID KEY 
-                DISPLAY "Erreur, cet id n'est pas attribue" 
-                *>L'id donné existe 
-                NOT INVALID KEY 
-                        *>Mais il s'agit d'une vente     
-                        IF fv_statut = 0 THEN
-            DISPLAY "L'id rentre concerne une vente et non une commande"
-                        *>Il s'agit bien d'une commande                
-                        ELSE
-                        *>Affichage du statut actuelle de la commande
-                        DISPLAY "Statut de la commande :", fv_statut
-                      *>On demande à l'utilisateur de rentrer le nouveau
-                      *>statut de la commande
-                      PERFORM WITH TEST AFTER UNTIL verifStatut = 1 
-              DISPLAY "Entrez  le nouveau statut de la commande (1,2,3)"
-                        ACCEPT etatStatut
-                        *>Les status possibles sont : 1, 2 et 3 
-                        IF etatStatut > 1 AND etatStatut < 4 THEN 
-                           MOVE 1 TO verifStatut
-                        ELSE
-                           MOVE 0 TO verifStatut
-                        END-IF 
-                   END-PERFORM
-                   MOVE etatStatut TO fv_statut
-                   *>On écrit la modification
-                   REWRITE tamp_fvente
-                   INVALID KEY
-                      DISPLAY "Erreur de mise à jour du statut"
-                   NOT INVALID KEY DISPLAY "Modification enregistree"
-                   END-REWRITE
-                END-IF               
-           END-READ
-           CLOSE fventes. 
-
-           *>Cette méthode calcul le chiffre d'affaire de la boutique
-           *>à une date donnée
-           *>Elle correspond à la fonctionnalité 'consulter des 
-           *>statistiques "gérant" '
-           CALCULER_CHIFFRE_AFFAIRE. 
-           MOVE 0 TO CA
-           MOVE 0 TO nbVente
-           MOVE 1 TO Wfin
-
-           *>On demande à l'utilisateur de rentrer la date pour laquelle
-           *>il veut avoir cette information
-           DISPLAY "Entrez la date du chiffre d'affaire a conculter"
-           DISPLAY "Entrez l'annee"
-           ACCEPT an
-           DISPLAY "Entrez le mois"
-           ACCEPT mois
-           DISPLAY "Entrez le jour"
-           ACCEPT jour
-        
-           OPEN INPUT fventes
-           *>Lecture séquentielle du fichier fventes
-           PERFORM WITH TEST AFTER UNTIL Wfin = 0           
-                READ fventes NEXT
-                AT END MOVE 0 TO Wfin
-                NOT AT END
-                    *>Lorsque la date de la vente ou de la commande
-                    *>correspond à la date rentrée par l'utilisateur,
-                    *>on compte son prix dans le chiffre d'affaire
-                    IF dateYearV = an AND dateMOnthV = mois 
-                        AND dateDayV = jour THEN
-                        ADD 1 TO nbVente END-ADD
-                        ADD fv_prixVente TO CA END-ADD
-                    END-IF
-                END-READ
-           END-PERFORM
-           CLOSE fventes
-           *>Si le chiffre d'affaire est nul alors cela signifie que
-           *>ce jour là, la boutique n'a pas eu de ventes/commandes
-           IF CA = 0 THEN
-            DISPLAY "La boutique n'a eu acune vente/commande ce jour là"
-           ELSE     
-             *>Affichage des résultats trouvé      
-             DISPLAY "Bilan pour la date du : ", an, mois, jour
-             DISPLAY "Chiffre d'affaire :", CA
-             DISPLAY "Nombre de ventes/commandes du jour :", nbVente
-          END-IF.
-          
-          *>Cette méthode affiche l'historique des commandes 
-          *>du magasin      
-          *>Elle correspond à la fonctionnalité 'Accéder à l'historique
-          *>des commandes'
-           AFFICHER_COMMANDE. 
-                OPEN INPUT fventes
-                MOVE 1 TO Wfin
-                *>Lecture séquentielle du fichier jusqu'à sa fin
-                PERFORM WITH TEST AFTER UNTIL Wfin = 0
-                   READ fventes NEXT
-                   AT END MOVE 0 TO Wfin
-                   NOT AT END 
-                       IF fv_statut=1 OR fv_statut=2 OR fv_statut=3 THEN
-                        *>Affichage des informations liées à la commande
-                        DISPLAY "Id de la commande :", fv_id
-                        DISPLAY "Statut de la commande :", fv_statut
-                        DISPLAY "Date de la commande :", fv_dateVente
-                        DISPLAY "Comic commande :", fv_titreComics
-                        DISPLAY "Prix :", fv_prixVente
-                        DISPLAY "Id du client :", fv_client
-                        DISPLAY "----------------------------------"
-                       END-IF
-                   END-READ
-                END-PERFORM
-                CLOSE fventes.
-          
-           *>Cette méthode affiche la liste des ventes du magasin
-           *>Elle correspond à la fonctionnalité 'Accéder à l'historique
-          *>des ventes'
-           AFFICHER_VENTE.
-                MOVE 1 TO Wfin
-                OPEN INPUT fventes               
-                *>Lecture séquentielle du fichier fventes jusqu'à ça
-                *>fin
-                PERFORM WITH TEST AFTER UNTIL Wfin = 0
-                    READ fventes NEXT
-                    AT END MOVE 0 TO Wfin
-                    NOT AT END 
-                        *>Affichage des informations liées à la vente
-                        DISPLAY "Id de la vente :", fv_id
-                        DISPLAY "Date de la vente :", fv_dateVente
-                        DISPLAY "Comic vendu :", fv_titreComics
-                        DISPLAY "Prix de la vente :", fv_prixVente
-                        DISPLAY "Id du client :", fv_client
-                        DISPLAY "----------------------------------"
-                   END-READ
-                END-PERFORM                
-                CLOSE fventes.
+           *>Cette méthode enregistre une vente ou une commande en
+           *>fonction de si le comic acheté par le client a des
+           *>exemplaires en stock ou non
+           *>Elle correspond à la fonctionnalité 'Enregistrer une vente
+           *> ou une commande'
+           ENREGISTRER_VENTE.
+           MOVE 0 TO trouveVente
+           MOVE 0 TO VerifClient
+           MOVE 0 TO VerifVente
+
+           *>On demande à l'utilisateur de rentrer id de la vente
+           *>ou de la commande
+           PERFORM WITH TEST AFTER UNTIL verifVente = 0
+                        DISPLAY "Entrez l'id de la vente:"
+                        ACCEPT idVente
+                        PERFORM VERIF_ID_VENTE
+           END-PERFORM
+
+           *>On demande à l'utilisateur de rentrer le titre du comic
+           *>acheté par un client
+           PERFORM WITH TEST AFTER UNTIL trouveVente = 1
+                        DISPLAY "Entrez le nom du comic achete :"
+                        ACCEPT titreRef
+                        PERFORM VERIF_NOM_REF
+           END-PERFORM
+
+           *>On demande à l'utilisateur de rentrer le nom et prénom du
+           *>client qui fait cet achat et on vérifie si il existe dans
+           *>le fichier des clients du la boutique ou non
+           PERFORM VERIF_CLIENT_VENTE
+           *>Le client n'existe pas dans le fichier fclients donc le 
+           *>crée
+           IF testNomClient = 0 THEN 
+               DISPLAY "Le client n'existe pas, creation !"
+               *>Demande à l'utilisateur de rentrer l'id du client
+               PERFORM WITH TEST AFTER UNTIL testClient = 0
+                    DISPLAY "Entrez le code client"
+                    ACCEPT idClient
+                    PERFORM VERIF_ID_CLIENT                
+               END-PERFORM
+               
+               *>On récupère le nom et prénom du client qui a effectué
+               *>l'achat d'un comic que l'on va enregistrer pour 
+               *>l'utiliser dans l'enregistrement du client que l'on    
+               *>va ajouter
+               MOVE cl_nom TO fc_nom
+               MOVE cl_prenom TO fc_prenom
+
+               *>On demande à l'utilisateur de renter le numéro de 
+               *>téléphone et l'email du client
+               DISPLAY "Entrez le numero de telephone :"
+               DISPLAY "(10 chiffres)"
+               ACCEPT fc_tel
+               DISPLAY "Entrez l'email :"
+               DISPLAY "(xxx@xxx.xx)"
+               ACCEPT fc_mail
+
+               *>Initialisation du nombre de points de fidélité à 0
+               MOVE 0 TO fc_ptsFidelite
+
+               *>On demande le type du client, qui donne droit a une
+               *>remise sur les ventes (S=standard, F=fidele,
+               *>P=professionnel)
+               PERFORM WITH TEST AFTER UNTIL fc_typeClient = "S" OR
+                       fc_typeClient = "F" OR fc_typeClient = "P" OR
+                       fc_typeClient = "s" OR fc_typeClient = "f" OR
+                       fc_typeClient = "p"
+                       DISPLAY "Entrez le type de client (S/F/P) :"
+                       ACCEPT fc_typeClient
+               END-PERFORM
+
+               *>Ecriture du nouveau client dans le fichier fclients
+               PERFORM OUVRIR_IO_FCLIENTS
+               WRITE tamp_fclient
+               END-WRITE
+               CLOSE fclients
+               MOVE "ENREGISTRER_VENTE" TO journalParagraphe
+               MOVE "AJOUT" TO journalOperation
+               MOVE "fclients" TO journalFichier
+               MOVE fc_id TO journalCle
+               PERFORM ENREGISTRER_JOURNAL
+          END-IF
+             
+           IF testNomClient = 1 THEN
+              MOVE idVerifClient TO fv_client
+           ELSE IF testNomClient = 0 THEN
+              MOVE idClient TO fv_client
+           END-IF
+           
+           *>Rentre la date du système comme date d'achat
+           MOVE FUNCTION CURRENT-DATE TO fv_dateVente
+
+           *>Récupération du prix de vente du comic dans le fichier
+           *>inventaire
+           PERFORM RECUPERER_PRIX_DE_VENTE
+
+           *>Le comic est deconseille aux mineurs, on demande une
+           *>confirmation avant de poursuivre la vente
+           MOVE 0 TO venteAnnulee
+           IF COMIC_DECONSEILLE_MINEURS THEN
+              PERFORM CONFIRMER_VENTE_MATURE
+           END-IF
+
+           IF venteAnnulee = 1 THEN
+              DISPLAY "Vente annulee"
+           ELSE
+           *>On propose au client de saisir un code promo, applique
+           *>avant l'eventuelle reduction par points de fidelite
+           PERFORM APPLIQUER_CODE_PROMO
+
+           *>On propose au client d'utiliser ses points de fidelite
+           *>en reduction sur cette vente
+           PERFORM PROPOSER_REDEMPTION_VENTE
+
+           *>Vérification du nombre d'exemplaire du comic en stock
+            PERFORM VERIF_STOCKS
+           *>IL y a des exemplaires en stock, on enregistre une vente
+            IF fv_statut = 0 THEN
+                MOVE idVente TO fv_id
+                MOVE titreRef TO fv_titreComics
+                MOVE idEmploye TO fv_employe
+
+                PERFORM MAJ_INVENTAIRE
+                PERFORM AJOUTER_PTS_FIDELITE
+
+                PERFORM OUVRIR_IO_FVENTES
+                WRITE tamp_fvente
+                END-WRITE
+                DISPLAY "Vente enregistree"
+                DISPLAY "Prix HT : ", fv_prixVenteHT
+                DISPLAY "Montant TVA : ", fv_montantTVA
+                DISPLAY "Prix TTC : ", fv_prixVente
+                CLOSE fventes
+                PERFORM IMPRIMER_RECU
+                MOVE "ENREGISTRER_VENTE" TO journalParagraphe
+                MOVE "AJOUT" TO journalOperation
+                MOVE "fventes" TO journalFichier
+                MOVE fv_id TO journalCle
+                PERFORM ENREGISTRER_JOURNAL
+            *>Il n'y a pas d'exemplaire en stock on enregistre donc une
+            *>commande
+            ELSE
+                DISPLAY "Le comic voulu n'a pas d'exemplaire en stock"
+                DISPLAY "On enregistre donc une commande"
+                MOVE idVente TO fv_id
+                MOVE titreRef TO fv_titreComics
+                MOVE idEmploye TO fv_employe
+
+                PERFORM MAJ_INVENTAIRE
+                PERFORM AJOUTER_PTS_FIDELITE
+
+                PERFORM OUVRIR_IO_FVENTES
+                WRITE tamp_fvente
+                END-WRITE
+                DISPLAY "Commande enregistree"
+                DISPLAY "Prix HT : ", fv_prixVenteHT
+                DISPLAY "Montant TVA : ", fv_montantTVA
+                DISPLAY "Prix TTC : ", fv_prixVente
+                CLOSE fventes
+                MOVE "ENREGISTRER_VENTE" TO journalParagraphe
+                MOVE "AJOUT" TO journalOperation
+                MOVE "fventes" TO journalFichier
+                MOVE fv_id TO journalCle
+                PERFORM ENREGISTRER_JOURNAL
+            END-IF
+           END-IF.
+
+           *>Cette méthode imprime un ticket de caisse pour la vente
+           *>qui vient d'etre enregistree, avec le detail du prix et le
+           *>solde de points de fidelite du client, dans un fichier
+           *>texte que le client peut emporter
+           IMPRIMER_RECU.
+                STRING "RECU-" DELIMITED BY SIZE
+                       fv_id DELIMITED BY SIZE
+                       ".TXT" DELIMITED BY SIZE
+                       INTO nomTicket
+                PERFORM OUVRIR_IO_FCLIENTS
+                MOVE fv_client TO fc_id
+                READ fclients KEY IS fc_id
+                   INVALID KEY MOVE 0 TO fc_ptsFidelite
+                END-READ
+                CLOSE fclients
+                OPEN OUTPUT fticket
+                MOVE "--- RECU DE VENTE ---" TO ligneTicket
+                WRITE ligneTicket
+                STRING "Vente n. " DELIMITED BY SIZE
+                       fv_id DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Date : " DELIMITED BY SIZE
+                       fv_dateVente DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Comic : " DELIMITED BY SIZE
+                       fv_titreComics DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Prix HT : " DELIMITED BY SIZE
+                       fv_prixVenteHT DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Montant TVA : " DELIMITED BY SIZE
+                       fv_montantTVA DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Prix TTC : " DELIMITED BY SIZE
+                       fv_prixVente DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                STRING "Points de fidelite : " DELIMITED BY SIZE
+                       fc_ptsFidelite DELIMITED BY SIZE
+                       INTO ligneTicket
+                WRITE ligneTicket
+                CLOSE fticket
+                DISPLAY "Recu enregistre dans : ", nomTicket.
+
+           *>Cette méthode vérifie si le titre du comic entré existe
+           *>ou non
+           VERIF_NOM_REF.
+                OPEN INPUT finventaire
+                MOVE titreRef TO fi_titre
+                READ finventaire
+                *>Le comic n'existe pas
+                INVALID KEY MOVE 0 TO trouveVente
+                *>Le comic existe déjà
+                NOT INVALID KEY MOVE 1 TO trouveVente
+                END-READ                
+                CLOSE finventaire
+
+                *>On ferme le fichier puis on le réouvre afin que le
+                *>pointeur qui parcourt le fichier repart depuis le 
+                *>début de celui-ci
+                *>On affiche les comics présents dans l'inventaire
+                IF trouveVente = 0
+                THEN 
+                     OPEN INPUT finventaire
+                     DISPLAY "Liste des comics present en inventaire"
+                     PERFORM WITH TEST AFTER UNTIL Wfin =0
+                        READ finventaire NEXT
+                        AT END 
+                         MOVE 0 TO Wfin
+                        NOT AT END DISPLAY fi_titre
+                          DISPLAY "----------------"
+                        END-READ
+                     END-PERFORM
+                     CLOSE finventaire
+                END-IF.
+
+           *>Cette méthode demande à l'utilisateur d'entrer le nom et
+           *>prénom d'un client, si celui-ci n'existe pas alors on le
+           *>créer
+           VERIF_CLIENT_VENTE.
+
+               OPEN INPUT fclients
+                MOVE 0 TO testNomClient
+                MOVE 1 TO fichierFin
+                   DISPLAY "Entrez le nom du client : "
+                   ACCEPT cl_nom
+                   DISPLAY "Entrez le prenom du client : "
+                   ACCEPT cl_prenom
+
+                   *>Lecture séquentielle du fichier fclients pour
+                   *>savoir si le client donné existe ou non
+                   PERFORM WITH TEST AFTER UNTIL fichierFin=0
+                       READ fclients NEXT
+                       AT END MOVE 0 TO fichierFin
+                       NOT AT END
+                       *>Le client existe
+                       IF fc_nom = cl_nom AND fc_prenom = cl_prenom THEN
+                          MOVE 1 TO testNomClient
+                          MOVE fc_id TO idVerifClient
+                       END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE fclients
+
+               *>Si le nom/prenom ne correspond a aucun client
+               *>existant, on tente de le retrouver via son numero de
+               *>telephone, pour eviter de creer un doublon de dossier
+               *>de fidelite en cas d'erreur de saisie ou de
+               *>changement de nom
+               IF testNomClient = 0 THEN
+                   DISPLAY "Client introuvable par nom/prenom"
+                   DISPLAY "Entrez son numero de telephone pour"
+                   DISPLAY "verifier s'il possede deja un dossier"
+                   ACCEPT telVerifClient
+                   MOVE 1 TO fichierFin
+                   OPEN INPUT fclients
+                   PERFORM WITH TEST AFTER UNTIL fichierFin = 0
+                       READ fclients NEXT
+                       AT END MOVE 0 TO fichierFin
+                       NOT AT END
+                           IF fc_tel = telVerifClient THEN
+                              MOVE 1 TO testNomClient
+                              MOVE fc_id TO idVerifClient
+                              MOVE fc_nom TO cl_nom
+                              MOVE fc_prenom TO cl_prenom
+                              DISPLAY "Client retrouve via son"
+                              DISPLAY "telephone : ", fc_nom, " ",
+                                      fc_prenom
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE fclients
+               END-IF.
+
+           *>Cette méthode vérifie si l'id de la vente donné est déjà
+           *>utilisé ou non dans le fichier fventes
+           VERIF_ID_VENTE.
+               MOVE idVente TO fv_id
+               MOVE 1 TO Wfin
+               OPEN INPUT fventes
+               READ fventes
+               KEY IS fv_id
+               *>L'id donné n'existe pas
+               INVALID KEY MOVE 0 TO verifVente
+               *>L'id donné existe
+               NOT INVALID KEY MOVE 1 TO verifVente
+               END-READ
+               CLOSE fventes
+               *>L'id donné existe, on affiche l'ensemble des id 
+               *>utilisés dans le fichier fventes pour aider la saisie
+               *>de l'utilisateur
+               IF verifVente = 1 THEN
+                  OPEN INPUT fventes
+                  DISPLAY "Liste des id de ventes deja attribues"
+                  PERFORM WITH TEST AFTER UNTIL Wfin =0
+                        READ fventes NEXT
+                        AT END 
+                         MOVE 0 TO Wfin
+                        NOT AT END DISPLAY fv_id
+                          DISPLAY "----------------"
+                        END-READ
+                     END-PERFORM
+                     CLOSE fventes
+                END-IF.
+                
+           *>Cette méthode récupère le prix unitaire de vente qui est
+           *>défini dans le fichier finventaire et cela pour un
+           *>comic dont le titre est donné, puis calcule le montant
+           *>de TVA (au taux tauxTVA) et le prix total TTC
+           RECUPERER_PRIX_DE_VENTE.
+                OPEN INPUT finventaire
+                MOVE titreRef TO fi_titre
+                READ finventaire
+                INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
+                NOT INVALID KEY
+                    MOVE fi_prix TO fv_prixVenteHT
+                    PERFORM APPLIQUER_REMISE_TYPE_CLIENT
+                    MULTIPLY fv_prixVenteHT BY tauxTVA
+                        GIVING fv_montantTVA ROUNDED
+                    ADD fv_prixVenteHT fv_montantTVA
+                        GIVING fv_prixVente
+                CLOSE finventaire.
+
+      *>Cette méthode applique, sur le prix HT qui vient d'etre lu dans
+      *>l'inventaire, la remise correspondant au type du client (client
+      *>fidele ou professionnel) avant le calcul de la TVA
+        APPLIQUER_REMISE_TYPE_CLIENT.
+                MOVE 0 TO tauxRemiseClient
+                OPEN INPUT fclients
+                MOVE fv_client TO fc_id
+                READ fclients KEY IS fc_id
+                   INVALID KEY
+                      DISPLAY "Erreur : ce client n'existe pas"
+                   NOT INVALID KEY
+                      IF CLIENT_FIDELE THEN
+                         MOVE TAUX_REMISE_FIDELE TO tauxRemiseClient
+                      ELSE IF CLIENT_PROFESSIONNEL THEN
+                         MOVE TAUX_REMISE_PRO TO tauxRemiseClient
+                      END-IF
+                END-READ
+                CLOSE fclients
+                IF tauxRemiseClient > 0 THEN
+                   MULTIPLY fv_prixVenteHT BY tauxRemiseClient
+                       GIVING montantRemiseType ROUNDED
+                   SUBTRACT montantRemiseType FROM fv_prixVenteHT
+                   DISPLAY "Remise type de client appliquee : ",
+                           montantRemiseType
+                END-IF.
+
+      *>Cette méthode demande une confirmation avant de vendre un comic
+      *>deconseille aux mineurs ; la vente est annulee si l'employe ne
+      *>confirme pas
+        CONFIRMER_VENTE_MATURE.
+                DISPLAY "Ce comic est deconseille aux mineurs"
+                PERFORM WITH TEST AFTER UNTIL
+                    reponseConfirmationMature = "O" OR
+                    reponseConfirmationMature = "o" OR
+                    reponseConfirmationMature = "N" OR
+                    reponseConfirmationMature = "n"
+                    DISPLAY "Confirmez-vous la vente ? (O/N)"
+                    ACCEPT reponseConfirmationMature
+                END-PERFORM
+                IF reponseConfirmationMature = "N"
+                   OR reponseConfirmationMature = "n" THEN
+                   MOVE 1 TO venteAnnulee
+                END-IF.
+
+           *>Cette méthode propose au client d'utiliser ses points de
+           *>fidelite en reduction sur la vente en cours (1 pt = 1
+           *>unite de monnaie), et retire les points utilises de son
+           *>solde
+           PROPOSER_REDEMPTION_VENTE.
+           PERFORM OUVRIR_IO_FCLIENTS
+           MOVE fv_client TO fc_id
+           READ fclients KEY IS fc_id
+              INVALID KEY DISPLAY "Erreur : ce client n'existe pas"
+              NOT INVALID KEY
+                 IF fc_ptsFidelite > 0 THEN
+                    DISPLAY "Solde de points de fidelite : ",
+                         fc_ptsFidelite
+                    DISPLAY "Utiliser des points en reduction ? (O/N)"
+                    ACCEPT reponseRedemption
+                    IF reponseRedemption = "O" OR
+                       reponseRedemption = "o" THEN
+                       DISPLAY "Entrez le nombre de points a utiliser"
+                       ACCEPT ptsARedeemer
+                       IF ptsARedeemer > fc_ptsFidelite THEN
+                          MOVE fc_ptsFidelite TO ptsARedeemer
+                       END-IF
+                       MOVE ptsARedeemer TO montantReduction
+                       IF montantReduction > fv_prixVente THEN
+                          MOVE fv_prixVente TO montantReduction
+                       END-IF
+                       COMPUTE montantRemiseHT ROUNDED =
+                            montantReduction / (1 + tauxTVA)
+                       COMPUTE montantRemiseTVA =
+                            montantReduction - montantRemiseHT
+                       SUBTRACT montantRemiseHT FROM fv_prixVenteHT
+                          END-SUBTRACT
+                       SUBTRACT montantRemiseTVA FROM fv_montantTVA
+                          END-SUBTRACT
+                       SUBTRACT montantReduction FROM fv_prixVente
+                          END-SUBTRACT
+                       SUBTRACT ptsARedeemer FROM fc_ptsFidelite
+                          END-SUBTRACT
+                       REWRITE tamp_fclient
+                          NOT INVALID KEY
+                             DISPLAY "Reduction appliquee : ",
+                                  montantReduction
+                             MOVE "ENREGISTRER_VENTE" TO
+                                  journalParagraphe
+                             MOVE "MODIFICATION" TO journalOperation
+                             MOVE "fclients" TO journalFichier
+                             MOVE fc_id TO journalCle
+                             PERFORM ENREGISTRER_JOURNAL
+                       END-REWRITE
+                    END-IF
+                 END-IF
+           END-READ
+           CLOSE fclients.
+
+           *>Cette méthode vérifie si le comic dont le titre est donné
+           *>possède des exemplaires en stock ou non
+           VERIF_STOCKS.
+           MOVE 0 TO fv_statut
+           OPEN INPUT finventaire
+               MOVE titreRef TO fi_titre
+               READ finventaire
+               INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
+               NOT INVALID KEY
+               *>Le comic possède des exemplaires en stock
+               IF fi_quantite > 0
+               THEN
+                   MOVE 0 TO fv_statut
+               ELSE
+                   *>Le comic ne possède pas d'exemplaire en stock
+                   MOVE 1 TO fv_statut
+               END-IF
+               END-READ
+           CLOSE finventaire.
+
+           *>Cette méthode ajoute  1 point de fidélité au client
+           *>qui a affectué un achat de comic
+           AJOUTER_PTS_FIDELITE.
+           PERFORM OUVRIR_IO_FCLIENTS
+           MOVE fv_client TO fc_id
+           READ fclients KEY IS fc_id
+                INVALID KEY
+                        DISPLAY "Erreur : ce client n'existe pas"
+                NOT INVALID KEY
+                        *>Ajout de TAUX_PTS_FIDELITE pts de fidélité
+                        *>au client
+                        ADD TAUX_PTS_FIDELITE TO fc_ptsFidelite
+                            END-ADD
+                        REWRITE tamp_fclient
+                    INVALID KEY
+                 DISPLAY "Erreur mise a jour des pts de fidelites"
+           NOT INVALID KEY
+                 DISPLAY "Mise a jour des pts de fidelites"
+                 MOVE "AJOUTER_PTS_FIDELITE" TO journalParagraphe
+                 MOVE "MODIFICATION" TO journalOperation
+                 MOVE "fclients" TO journalFichier
+                 MOVE fc_id TO journalCle
+                 PERFORM ENREGISTRER_JOURNAL
+                        END-REWRITE
+           END-READ
+           CLOSE fclients.
+
+           *>Cette méthode retire 1 pts de fidélité au client suite au
+           *>retour d'une vente, sans descendre sous 0
+           RETIRER_PTS_FIDELITE.
+           PERFORM OUVRIR_IO_FCLIENTS
+           MOVE fv_client TO fc_id
+           READ fclients KEY IS fc_id
+                INVALID KEY
+                        DISPLAY "Erreur : ce client n'existe pas"
+                NOT INVALID KEY
+                        IF fc_ptsFidelite >= TAUX_PTS_FIDELITE THEN
+                           SUBTRACT TAUX_PTS_FIDELITE FROM
+                                fc_ptsFidelite END-SUBTRACT
+                        ELSE
+                           MOVE 0 TO fc_ptsFidelite
+                        END-IF
+                        REWRITE tamp_fclient
+                    INVALID KEY
+                 DISPLAY "Erreur mise a jour des pts de fidelites"
+           NOT INVALID KEY
+                 DISPLAY "Mise a jour des pts de fidelites"
+                 MOVE "RETIRER_PTS_FIDELITE" TO journalParagraphe
+                 MOVE "MODIFICATION" TO journalOperation
+                 MOVE "fclients" TO journalFichier
+                 MOVE fc_id TO journalCle
+                 PERFORM ENREGISTRER_JOURNAL
+                        END-REWRITE
+           END-READ
+           CLOSE fclients.
+
+           *>Cette méthode met à jour les stock du magasin après
+           *>l'achat d'un comic par un client
+           MAJ_INVENTAIRE.
+           PERFORM OUVRIR_IO_FINVENTAIRE
+           MOVE titreRef TO fi_titre
+           READ finventaire KEY IS fi_titre
+                INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
+                NOT INVALID KEY
+                        *>Dans le cas où il s'agit d'une vente, c'est à 
+                        *>dire lorsque le comic dont le titre est donné
+                        *>a des exemplaires en stock
+                        IF fi_quantite > 0 THEN
+                          SUBTRACT 1 FROM fi_quantite END-SUBTRACT
+                          REWRITE tamp_finventaire
+                     INVALID KEY DISPLAY "Erreur : mise a jour du stock"
+           NOT INVALID KEY
+                     DISPLAY "Mise a jour du stock"
+                     MOVE "MAJ_INVENTAIRE" TO journalParagraphe
+                     MOVE "MODIFICATION" TO journalOperation
+                     MOVE "finventaire" TO journalFichier
+                     MOVE fi_titre TO journalCle
+                     PERFORM ENREGISTRER_JOURNAL
+                     PERFORM VERIFIER_STOCK_BAS_TITRE
+                        END-REWRITE
+                        END-IF
+           END-READ
+           CLOSE finventaire.
+ 
+           *>Cette méthode permet de mettre à jour le status d'une
+           *>commande
+           *>Elle correspond à la fonctionnalité 'Mettre à jour une 
+           *>commande'
+           MAJ_STATUT_COMMANDE.
+           MOVE 0 TO idCommande
+           MOVE 0 TO verifStatut 
+
+           *>On demande à l'utilisateur de rentrer l'id de la commande
+           *>que l'on veut mettre à jour           
+           DISPLAY "Entrez l'id de la commande : "
+           ACCEPT idCommande
+
+
+           PERFORM OUVRIR_IO_FVENTES          
+           MOVE idCommande TO fv_id
+           READ fventes KEY IS fv_id
+                *>L'id donné n'existe pas
+                INVALID KEY 
+                DISPLAY "Erreur, cet id n'est pas attribue" 
+                *>L'id donné existe 
+                NOT INVALID KEY 
+                        *>Mais il s'agit d'une vente     
+                        IF fv_statut = 0 THEN
+            DISPLAY "L'id rentre concerne une vente et non une commande"
+                        *>Il s'agit bien d'une commande                
+                        ELSE
+                        *>Affichage du statut actuelle de la commande
+                        PERFORM OBTENIR_LIBELLE_STATUT
+                        DISPLAY "Statut de la commande :", libelleStatut
+                        MOVE fv_statut TO ancienStatutCommande
+                      *>On demande à l'utilisateur de rentrer le nouveau
+                      *>statut de la commande
+                      PERFORM WITH TEST AFTER UNTIL verifStatut = 1
+           DISPLAY "Entrez le nouveau statut (2,3) ou 5 pour annuler"
+                        ACCEPT etatStatut
+                        *>Les status possibles sont : 2, 3 et 5
+                        *>(annulation de la commande)
+                        IF (etatStatut > 1 AND etatStatut < 4)
+                           OR etatStatut = 5 THEN
+                           MOVE 1 TO verifStatut
+                        ELSE
+                           MOVE 0 TO verifStatut
+                        END-IF
+                   END-PERFORM
+                   MOVE etatStatut TO fv_statut
+                   *>On écrit la modification
+                   REWRITE tamp_fvente
+                   INVALID KEY
+                      DISPLAY "Erreur de mise à jour du statut"
+                   NOT INVALID KEY
+                      DISPLAY "Modification enregistree"
+                      MOVE "MAJ_STATUT_COMMANDE" TO journalParagraphe
+                      MOVE "MODIFICATION" TO journalOperation
+                      MOVE "fventes" TO journalFichier
+                      MOVE fv_id TO journalCle
+                      PERFORM ENREGISTRER_JOURNAL
+                      *>Une commande annulee rend la quantite
+                      *>reservee au stock de l'inventaire
+                      IF etatStatut = 5 AND
+                         ancienStatutCommande NOT = 5 THEN
+                         MOVE fv_titreComics TO titreRef
+                         PERFORM RESTAURER_STOCK_RETOUR
+                      END-IF
+                      *>Le client est prevenu de l'avancement de sa
+                      *>commande, pour qu'il n'ait plus a rappeler
+                      *>la boutique pour savoir ou elle en est
+                      IF etatStatut NOT = ancienStatutCommande THEN
+                         PERFORM NOTIFIER_CLIENT_COMMANDE
+                      END-IF
+                   END-REWRITE
+                END-IF
+           END-READ
+           CLOSE fventes.
+
+           *>Cette méthode envoie une notification (par mail, via
+           *>fc_mail) au client dont la commande vient de changer de
+           *>statut, pour lui eviter d'avoir a appeler la boutique
+           *>pour savoir ou en est sa commande. Faute de passerelle
+           *>mail/SMS sur ce poste, la notification est ecrite dans un
+           *>fichier texte par envoi, comme pour un recu ou un rapport
+           NOTIFIER_CLIENT_COMMANDE.
+                OPEN INPUT fclients
+                MOVE fv_client TO fc_id
+                READ fclients KEY IS fc_id
+                   INVALID KEY
+                      DISPLAY "Client introuvable, notification"
+                      DISPLAY "non envoyee"
+                   NOT INVALID KEY
+                      PERFORM OBTENIR_LIBELLE_STATUT
+                      STRING "NOTIF-" DELIMITED BY SIZE
+                             fv_id DELIMITED BY SIZE
+                             ".TXT" DELIMITED BY SIZE
+                             INTO nomNotification
+                      OPEN OUTPUT fnotification
+                      STRING "A : " DELIMITED BY SIZE
+                             fc_mail DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      STRING "Bonjour ", fc_prenom, " ", fc_nom,
+                             DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      STRING "Votre commande n. " DELIMITED BY SIZE
+                             fv_id DELIMITED BY SIZE
+                             " (" DELIMITED BY SIZE
+                             fv_titreComics DELIMITED BY SIZE
+                             ") est maintenant : " DELIMITED BY SIZE
+                             libelleStatut DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      CLOSE fnotification
+                      DISPLAY "Notification client enregistree dans :"
+                      DISPLAY nomNotification
+                END-READ
+                CLOSE fclients.
+
+           *>Cette méthode calcul le chiffre d'affaire de la boutique
+           *>à une date donnée
+           *>Elle correspond à la fonctionnalité 'consulter des 
+           *>statistiques "gérant" '
+           *>Cette méthode recense dans une table en mémoire le nombre
+           *>de ventes effectives (fv_statut=0) de chaque titre, puis
+           *>affiche le classement des meilleures ventes (top 10)
+           *>avec l'auteur correspondant
+           MEILLEURES_VENTES.
+           INITIALIZE tableVentesTitre
+           MOVE 0 TO nbTitresDistincts
+           MOVE 1 TO Wfin
+           OPEN INPUT fventes
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fventes NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fv_statut = 0 AND nbTitresDistincts < 200 THEN
+                       PERFORM CHERCHER_TITRE_VENTE
+                       IF idxRecherche > nbTitresDistincts THEN
+                           ADD 1 TO nbTitresDistincts
+                           MOVE fv_titreComics TO
+                                ventTitreNom(nbTitresDistincts)
+                           MOVE 1 TO
+                                ventTitreCompteur(nbTitresDistincts)
+                       ELSE
+                           ADD 1 TO ventTitreCompteur(idxRecherche)
+                                END-ADD
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fventes
+
+           DISPLAY "-- MEILLEURES VENTES --"
+           MOVE 0 TO rangAffiche
+           PERFORM WITH TEST AFTER UNTIL rangAffiche >= TOP_N
+               OR rangAffiche >= nbTitresDistincts
+               PERFORM TROUVER_MEILLEUR_RESTANT
+               IF idxMeilleur > 0 THEN
+                   ADD 1 TO rangAffiche
+                   DISPLAY rangAffiche, ". ",
+                        ventTitreNom(idxMeilleur), " - ",
+                        ventTitreCompteur(idxMeilleur), " vente(s)"
+                   MOVE ventTitreNom(idxMeilleur) TO fi_titre
+                   OPEN INPUT finventaire
+                   READ finventaire
+                       NOT INVALID KEY
+                           DISPLAY "   Auteur : ", fi_auteur
+                   END-READ
+                   CLOSE finventaire
+                   MOVE 0 TO ventTitreCompteur(idxMeilleur)
+               END-IF
+           END-PERFORM.
+
+           *>Cette méthode recherche fv_titreComics dans la table des
+           *>ventes déjà recensées ; idxRecherche ressort supérieur à
+           *>nbTitresDistincts si le titre n'y figure pas encore
+           CHERCHER_TITRE_VENTE.
+           MOVE 1 TO idxRecherche
+           PERFORM WITH TEST AFTER UNTIL
+               idxRecherche > nbTitresDistincts
+               OR ventTitreNom(idxRecherche) = fv_titreComics
+               IF ventTitreNom(idxRecherche) NOT = fv_titreComics
+                  THEN
+                  ADD 1 TO idxRecherche END-ADD
+               END-IF
+           END-PERFORM.
+
+           *>Cette méthode trouve dans la table l'entrée ayant le plus
+           *>grand compteur restant (idxMeilleur=0 si plus aucune)
+           TROUVER_MEILLEUR_RESTANT.
+           MOVE 0 TO idxMeilleur
+           MOVE 0 TO compteurMax
+           MOVE 1 TO idxRecherche
+           PERFORM WITH TEST AFTER UNTIL
+               idxRecherche > nbTitresDistincts
+               IF ventTitreCompteur(idxRecherche) > compteurMax THEN
+                   MOVE ventTitreCompteur(idxRecherche) TO compteurMax
+                   MOVE idxRecherche TO idxMeilleur
+               END-IF
+               ADD 1 TO idxRecherche END-ADD
+           END-PERFORM.
+
+      *>Cette méthode recense pour chaque employe le nombre de ventes
+      *>effectives (fv_statut=0) et le chiffre d'affaires realise, puis
+      *>affiche la commission correspondante, pour le suivi de
+      *>performance des vendeurs
+        RAPPORT_COMMISSION_EMPLOYE.
+           INITIALIZE tableVentesEmploye
+           MOVE 0 TO nbEmployesDistincts
+           MOVE 1 TO Wfin
+           OPEN INPUT fventes
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fventes NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fv_statut = 0 AND nbEmployesDistincts < 50 THEN
+                       PERFORM CHERCHER_EMPLOYE_VENTE
+                       IF idxRechercheEmp > nbEmployesDistincts THEN
+                           ADD 1 TO nbEmployesDistincts
+                           MOVE fv_employe TO
+                                empVenteId(nbEmployesDistincts)
+                           MOVE 1 TO
+                                empVenteCompteur(nbEmployesDistincts)
+                           MOVE fv_prixVente TO
+                                empVenteTotal(nbEmployesDistincts)
+                       ELSE
+                           ADD 1 TO empVenteCompteur(idxRechercheEmp)
+                                END-ADD
+                           ADD fv_prixVente TO
+                               empVenteTotal(idxRechercheEmp)
+                                END-ADD
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fventes
+
+           DISPLAY "-- TABLEAU DE BORD DES PERFORMANCES EMPLOYES --"
+           MOVE 0 TO caTotalEmployes
+           MOVE 0 TO commissionTotaleEmployes
+           MOVE 0 TO caMaxEmploye
+           MOVE 0 TO idxMeilleurEmploye
+           MOVE 1 TO idxRechercheEmp
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheEmp > nbEmployesDistincts
+               MULTIPLY empVenteTotal(idxRechercheEmp) BY
+                   TAUX_COMMISSION GIVING montantCommission ROUNDED
+               DISPLAY "Employe : ", empVenteId(idxRechercheEmp)
+               DISPLAY "   Ventes : ", empVenteCompteur(idxRechercheEmp)
+               DISPLAY "   Chiffre d'affaires : ",
+                    empVenteTotal(idxRechercheEmp)
+               DISPLAY "   Commission (", TAUX_COMMISSION, ") : ",
+                    montantCommission
+               DISPLAY "-------------------------------"
+               ADD empVenteTotal(idxRechercheEmp) TO caTotalEmployes
+                    END-ADD
+               ADD montantCommission TO commissionTotaleEmployes
+                    END-ADD
+               IF empVenteTotal(idxRechercheEmp) > caMaxEmploye THEN
+                   MOVE empVenteTotal(idxRechercheEmp) TO caMaxEmploye
+                   MOVE idxRechercheEmp TO idxMeilleurEmploye
+               END-IF
+               ADD 1 TO idxRechercheEmp END-ADD
+           END-PERFORM
+           IF nbEmployesDistincts = 0 THEN
+              DISPLAY "Aucune vente enregistree"
+           ELSE
+              DISPLAY "-- BILAN CONSOLIDE --"
+              DISPLAY "Nombre d'employes ayant vendu : ",
+                   nbEmployesDistincts
+              DISPLAY "Chiffre d'affaires total des employes : ",
+                   caTotalEmployes
+              DISPLAY "Commissions totales a verser : ",
+                   commissionTotaleEmployes
+              DISPLAY "Meilleur employe : ",
+                   empVenteId(idxMeilleurEmploye)
+              DISPLAY "   avec un chiffre d'affaires de : ",
+                   caMaxEmploye
+           END-IF.
+
+      *>Cette méthode recherche fv_employe dans la table des ventes par
+      *>employe déjà recensées ; idxRechercheEmp ressort supérieur à
+      *>nbEmployesDistincts si l'employe n'y figure pas encore
+        CHERCHER_EMPLOYE_VENTE.
+           MOVE 1 TO idxRechercheEmp
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheEmp > nbEmployesDistincts
+               OR empVenteId(idxRechercheEmp) = fv_employe
+               IF empVenteId(idxRechercheEmp) NOT = fv_employe
+                  THEN
+                  ADD 1 TO idxRechercheEmp END-ADD
+               END-IF
+           END-PERFORM.
+
+           CALCULER_CHIFFRE_AFFAIRE.
+           MOVE 0 TO CA
+           MOVE 0 TO CAHT
+           MOVE 0 TO nbVente
+           MOVE 1 TO Wfin
+
+           *>On demande à l'utilisateur de rentrer la période (date de
+           *>début et date de fin) pour laquelle il veut cette information
+           DISPLAY "Entrez la date de debut de la periode"
+           DISPLAY "Entrez l'annee"
+           ACCEPT anDebutCA
+           DISPLAY "Entrez le mois"
+           ACCEPT moisDebutCA
+           DISPLAY "Entrez le jour"
+           ACCEPT jourDebutCA
+           DISPLAY "Entrez la date de fin de la periode"
+           DISPLAY "Entrez l'annee"
+           ACCEPT anFinCA
+           DISPLAY "Entrez le mois"
+           ACCEPT moisFinCA
+           DISPLAY "Entrez le jour"
+           ACCEPT jourFinCA
+
+           OPEN INPUT fventes
+           MOVE dateDebutCA TO fv_dateVente
+           *>Positionnement sur la clé alternative fv_datevente au
+           *>début de la période, puis lecture séquentielle jusqu'à
+           *>sortir de la période
+           START fventes KEY IS NOT LESS THAN fv_dateVente
+               INVALID KEY
+                   DISPLAY "Aucune vente/commande sur cette periode"
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                        READ fventes NEXT
+                        AT END MOVE 0 TO Wfin
+                        NOT AT END
+                            IF fv_dateVente > dateFinCA THEN
+                                MOVE 0 TO Wfin
+                            ELSE
+                                ADD 1 TO nbVente END-ADD
+                                ADD fv_prixVente TO CA END-ADD
+                                ADD fv_prixVenteHT TO CAHT END-ADD
+                            END-IF
+                        END-READ
+                   END-PERFORM
+           END-START
+           CLOSE fventes
+           *>Si le chiffre d'affaire est nul alors cela signifie que
+           *>sur cette période, la boutique n'a pas eu de ventes/commandes
+           IF CA = 0 THEN
+            DISPLAY "La boutique n'a eu aucune vente/commande sur"
+            DISPLAY "cette periode"
+           ELSE
+             *>Affichage des résultats trouvé
+             DISPLAY "Bilan du : ", anDebutCA, moisDebutCA, jourDebutCA
+             DISPLAY "au : ", anFinCA, moisFinCA, jourFinCA
+             DISPLAY "Chiffre d'affaire HT :", CAHT
+             DISPLAY "Chiffre d'affaire TTC :", CA
+             DISPLAY "Nombre de ventes/commandes :", nbVente
+          END-IF.
+
+      *>Cette méthode calcule le chiffre d'affaire mois par mois sur
+      *>une annee donnee, pour visualiser la tendance sans avoir a
+      *>relancer CALCULER_CHIFFRE_AFFAIRE douze fois a la main
+           RAPPORT_TENDANCE_CA.
+                DISPLAY "Entrez l'annee a analyser"
+                ACCEPT anTendanceCA
+                MOVE 0 TO CATendanceAnnuelle
+                MOVE 1 TO moisTendanceCA
+                DISPLAY "--- TENDANCE DU CHIFFRE D'AFFAIRE ",
+                        anTendanceCA, " ---"
+                PERFORM WITH TEST AFTER UNTIL moisTendanceCA > 12
+                        PERFORM CALCULER_CA_MOIS
+                        ADD CAMoisTendance TO CATendanceAnnuelle
+                            END-ADD
+                        DISPLAY "Mois ", moisTendanceCA, " : ",
+                                CAMoisTendance
+                        ADD 1 TO moisTendanceCA END-ADD
+                END-PERFORM
+                DISPLAY "-----------------------------"
+                DISPLAY "Chiffre d'affaire annuel ", anTendanceCA,
+                        " : ", CATendanceAnnuelle.
+
+      *>Cette méthode calcule le chiffre d'affaire d'un mois donne,
+      *>pour alimenter RAPPORT_TENDANCE_CA
+           CALCULER_CA_MOIS.
+                MOVE 0 TO CAMoisTendance
+                MOVE 1 TO Wfin
+                MOVE anTendanceCA TO anDebutCA
+                MOVE moisTendanceCA TO moisDebutCA
+                MOVE 1 TO jourDebutCA
+                MOVE anTendanceCA TO anFinCA
+                MOVE moisTendanceCA TO moisFinCA
+                MOVE 31 TO jourFinCA
+                OPEN INPUT fventes
+                MOVE dateDebutCA TO fv_dateVente
+                START fventes KEY IS NOT LESS THAN fv_dateVente
+                    INVALID KEY
+                        MOVE 0 TO Wfin
+                    NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                             READ fventes NEXT
+                             AT END MOVE 0 TO Wfin
+                             NOT AT END
+                                 IF fv_dateVente > dateFinCA THEN
+                                     MOVE 0 TO Wfin
+                                 ELSE
+                                     ADD fv_prixVente TO
+                                         CAMoisTendance END-ADD
+                                 END-IF
+                             END-READ
+                        END-PERFORM
+                END-START
+                CLOSE fventes.
+          
+          *>Cette méthode affiche l'historique des commandes 
+          *>du magasin      
+          *>Elle correspond à la fonctionnalité 'Accéder à l'historique
+          *>des commandes'
+           AFFICHER_COMMANDE. 
+                OPEN INPUT fventes
+                MOVE 1 TO Wfin
+                *>Lecture séquentielle du fichier jusqu'à sa fin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fventes NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END 
+                       IF fv_statut=1 OR fv_statut=2 OR fv_statut=3 THEN
+                        *>Affichage des informations liées à la commande
+                        DISPLAY "Id de la commande :", fv_id
+                        PERFORM OBTENIR_LIBELLE_STATUT
+                        DISPLAY "Statut de la commande :", libelleStatut
+                        DISPLAY "Date de la commande :", fv_dateVente
+                        DISPLAY "Comic commande :", fv_titreComics
+                        DISPLAY "Prix :", fv_prixVente
+                        DISPLAY "Id du client :", fv_client
+                        DISPLAY "----------------------------------"
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fventes.
+          
+           *>Cette méthode affiche la liste des ventes du magasin
+           *>Elle correspond à la fonctionnalité 'Accéder à l'historique
+          *>des ventes'
+           AFFICHER_VENTE.
+                MOVE 1 TO Wfin
+                MOVE 0 TO compteurPage
+                OPEN INPUT fventes
+                *>Lecture séquentielle du fichier fventes jusqu'à ça
+                *>fin
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                    READ fventes NEXT
+                    AT END MOVE 0 TO Wfin
+                    NOT AT END
+                        *>Affichage des informations liées à la vente
+                        DISPLAY "Id de la vente :", fv_id
+                        DISPLAY "Date de la vente :", fv_dateVente
+                        DISPLAY "Comic vendu :", fv_titreComics
+                        DISPLAY "Prix HT :", fv_prixVenteHT
+                        DISPLAY "Montant TVA :", fv_montantTVA
+                        DISPLAY "Prix TTC :", fv_prixVente
+                        DISPLAY "Id du client :", fv_client
+                        PERFORM OBTENIR_LIBELLE_STATUT
+                        DISPLAY "Statut :", libelleStatut
+                        DISPLAY "----------------------------------"
+                        ADD 1 TO compteurPage
+                        IF compteurPage >= TAILLE_PAGE THEN
+                           DISPLAY "-- ENTREE pour continuer --"
+                           ACCEPT pauseTouche
+                           MOVE 0 TO compteurPage
+                        END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fventes.
+
+           *>Cette méthode affiche les ventes/commandes comprises entre
+           *>deux dates en se positionnant directement sur la cle
+           *>alternative fv_datevente (START), au lieu de parcourir tout
+           *>le fichier sequentiellement et de filtrer au passage comme
+           *>le faisaient AFFICHER_VENTE et l'ancienne version de
+           *>CALCULER_CHIFFRE_AFFAIRE
+           AFFICHER_VENTES_PERIODE.
+           MOVE 1 TO Wfin
+           MOVE 0 TO compteurPage
+
+           DISPLAY "Entrez la date de debut de la periode"
+           DISPLAY "Entrez l'annee"
+           ACCEPT anDebutCA
+           DISPLAY "Entrez le mois"
+           ACCEPT moisDebutCA
+           DISPLAY "Entrez le jour"
+           ACCEPT jourDebutCA
+           DISPLAY "Entrez la date de fin de la periode"
+           DISPLAY "Entrez l'annee"
+           ACCEPT anFinCA
+           DISPLAY "Entrez le mois"
+           ACCEPT moisFinCA
+           DISPLAY "Entrez le jour"
+           ACCEPT jourFinCA
+
+           OPEN INPUT fventes
+           MOVE dateDebutCA TO fv_dateVente
+           *>Positionnement direct sur la cle alternative fv_datevente
+           START fventes KEY IS NOT LESS THAN fv_dateVente
+               INVALID KEY
+                   DISPLAY "Aucune vente/commande sur cette periode"
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                        READ fventes NEXT
+                        AT END MOVE 0 TO Wfin
+                        NOT AT END
+                            IF fv_dateVente > dateFinCA THEN
+                                MOVE 0 TO Wfin
+                            ELSE
+                                DISPLAY "Id de la vente :", fv_id
+                                DISPLAY "Date de la vente :",
+                                     fv_dateVente
+                                DISPLAY "Comic :", fv_titreComics
+                                DISPLAY "Prix TTC :", fv_prixVente
+                                PERFORM OBTENIR_LIBELLE_STATUT
+                                DISPLAY "Statut :", libelleStatut
+                                DISPLAY "-------------------------"
+                                ADD 1 TO compteurPage
+                                IF compteurPage >= TAILLE_PAGE THEN
+                                   DISPLAY "-- ENTREE pour continuer --"
+                                   ACCEPT pauseTouche
+                                   MOVE 0 TO compteurPage
+                                END-IF
+                            END-IF
+                        END-READ
+                   END-PERFORM
+           END-START
+           CLOSE fventes.
+
+           *>Cette méthode traduit le code fv_statut (0,1,2,3) en son
+           *>libelle, pour l'afficher au lieu du chiffre brut
+           OBTENIR_LIBELLE_STATUT.
+                EVALUATE fv_statut
+                    WHEN 0 MOVE "Vendu" TO libelleStatut
+                    WHEN 1 MOVE "En attente" TO libelleStatut
+                    WHEN 2 MOVE "Expedie" TO libelleStatut
+                    WHEN 3 MOVE "Livre" TO libelleStatut
+                    WHEN 4 MOVE "Retournee" TO libelleStatut
+                    WHEN 5 MOVE "Annulee" TO libelleStatut
+                    WHEN OTHER MOVE "Inconnu" TO libelleStatut
+                END-EVALUATE.
+
+           *>Cette méthode enchaine, sans intervention du gerant, les
+           *>rapports habituellement lances a la main en fin de
+           *>journee : rapport de fermeture, reconciliation du stock,
+           *>bon de commande et alerte de stock bas. Destinee a etre
+           *>lancee via le parametre "BATCH" en ligne de commande, par
+           *>exemple depuis une tache planifiee nocturne
+           CLOTURE_JOUR_BATCH.
+                DISPLAY "--- CLOTURE DU JOUR (MODE BATCH) ---"
+                PERFORM RAPPORT_FERMETURE
+                PERFORM RAPPORT_RECONCILIATION_STOCK
+                PERFORM GENERER_BON_COMMANDE
+                PERFORM ALERTER_STOCK_BAS
+                DISPLAY "--- FIN DE LA CLOTURE DU JOUR ---".
+
+           *>Cette méthode regroupe les ventes, les achats et l'etat du
+           *>stock du jour dans un rapport de fermeture ecrit dans un
+           *>fichier texte date, au lieu de devoir lancer separement
+           *>CALCULER_CHIFFRE_AFFAIRE, AFFICHER_ACHAT et CONSULTER_
+           *>INVENTAIRE puis comparer les resultats a la main
+           RAPPORT_FERMETURE.
+                MOVE FUNCTION CURRENT-DATE TO dateRapport
+                STRING "RAPPORT-" DELIMITED BY SIZE
+                       dateRapport(1:8) DELIMITED BY SIZE
+                       ".TXT" DELIMITED BY SIZE
+                       INTO nomRapport
+                MOVE 0 TO CA
+                MOVE 0 TO nbVente
+                MOVE 0 TO totalAchat
+                MOVE 0 TO nbAchat
+                OPEN OUTPUT frapport
+                STRING "Rapport de fermeture du " DELIMITED BY SIZE
+                       dateRapport(1:8) DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                MOVE " " TO ligneRapport
+                WRITE ligneRapport
+
+                *>Section des ventes du jour
+                MOVE "--- VENTES DU JOUR ---" TO ligneRapport
+                WRITE ligneRapport
+                MOVE 1 TO Wfin
+                OPEN INPUT fventes
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fventes NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fv_dateVente(1:8) = dateRapport(1:8) THEN
+                          IF fv_statut = 0 THEN
+                             ADD 1 TO nbVente END-ADD
+                             ADD fv_prixVente TO CA END-ADD
+                          END-IF
+                          STRING "Vente " DELIMITED BY SIZE
+                                 fv_id DELIMITED BY SIZE
+                                 " - " DELIMITED BY SIZE
+                                 fv_titreComics DELIMITED BY SIZE
+                                 " - " DELIMITED BY SIZE
+                                 fv_prixVente DELIMITED BY SIZE
+                                 INTO ligneRapport
+                          WRITE ligneRapport
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fventes
+                STRING "Chiffre d'affaire du jour : " DELIMITED BY SIZE
+                       CA DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                STRING "Nombre de ventes du jour : " DELIMITED BY SIZE
+                       nbVente DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                MOVE " " TO ligneRapport
+                WRITE ligneRapport
+
+                *>Section des achats du jour
+                MOVE "--- ACHATS DU JOUR ---" TO ligneRapport
+                WRITE ligneRapport
+                MOVE 1 TO Wfin
+                OPEN INPUT fachats
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fa_dateAchat(1:8) = dateRapport(1:8) THEN
+                          ADD 1 TO nbAchat END-ADD
+                          ADD fa_prixAchat TO totalAchat END-ADD
+                          STRING "Achat " DELIMITED BY SIZE
+                                 fa_id DELIMITED BY SIZE
+                                 " - " DELIMITED BY SIZE
+                                 fa_titreComics DELIMITED BY SIZE
+                                 " - qte " DELIMITED BY SIZE
+                                 fa_quantite DELIMITED BY SIZE
+                                 INTO ligneRapport
+                          WRITE ligneRapport
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fachats
+                STRING "Montant total des achats du jour : "
+                       DELIMITED BY SIZE
+                       totalAchat DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                STRING "Nombre d'achats du jour : " DELIMITED BY SIZE
+                       nbAchat DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                MOVE " " TO ligneRapport
+                WRITE ligneRapport
+
+                *>Section de l'etat du stock (photo de fi_quantite
+                *>utilisable avec les deux sections precedentes pour
+                *>voir les mouvements de stock du jour)
+                MOVE "--- ETAT DU STOCK ---" TO ligneRapport
+                WRITE ligneRapport
+                MOVE 1 TO Wfin
+                OPEN INPUT finventaire
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ finventaire NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       STRING fi_titre DELIMITED BY SIZE
+                              " - qte en stock : " DELIMITED BY SIZE
+                              fi_quantite DELIMITED BY SIZE
+                              INTO ligneRapport
+                       WRITE ligneRapport
+                   END-READ
+                END-PERFORM
+                CLOSE finventaire
+                CLOSE frapport
+                DISPLAY "Rapport de fermeture enregistre dans :"
+                DISPLAY nomRapport.
+
+           *>Cette méthode annule une vente deja enregistree : elle
+           *>restitue l'exemplaire en stock, retire le point de
+           *>fidelite accorde et marque la vente comme retournee au
+           *>lieu de la supprimer, pour en garder la trace
+           RETOURNER_VENTE.
+                DISPLAY "Entrez l'id de la vente a retourner"
+                ACCEPT idVenteRetour
+                PERFORM OUVRIR_IO_FVENTES
+                MOVE idVenteRetour TO fv_id
+                READ fventes KEY IS fv_id
+                INVALID KEY DISPLAY "Erreur, cet id n'est pas attribue"
+                NOT INVALID KEY
+                    IF fv_statut NOT = 0 THEN
+                       DISPLAY "Cette vente n'est pas une vente"
+                       DISPLAY "terminee, ou a deja ete retournee"
+                    ELSE
+                       MOVE fv_titreComics TO titreRef
+                       PERFORM RESTAURER_STOCK_RETOUR
+                       PERFORM RETIRER_PTS_FIDELITE
+                       MOVE 4 TO fv_statut
+                       REWRITE tamp_fvente
+                          INVALID KEY
+                             DISPLAY "Erreur lors de l'enregistrement"
+                             DISPLAY "du retour"
+                          NOT INVALID KEY
+                             DISPLAY "Retour enregistre"
+                             MOVE "RETOURNER_VENTE" TO
+                                  journalParagraphe
+                             MOVE "MODIFICATION" TO journalOperation
+                             MOVE "fventes" TO journalFichier
+                             MOVE fv_id TO journalCle
+                             PERFORM ENREGISTRER_JOURNAL
+                       END-REWRITE
+                    END-IF
+                END-READ
+                CLOSE fventes.
+
+           *>Cette méthode restitue en stock l'exemplaire d'une vente
+           *>qui vient d'etre retournee
+           RESTAURER_STOCK_RETOUR.
+                PERFORM OUVRIR_IO_FINVENTAIRE
+                MOVE titreRef TO fi_titre
+                READ finventaire KEY IS fi_titre
+                   INVALID KEY DISPLAY "Erreur : ce comic n'existe pas"
+                   NOT INVALID KEY
+                      ADD 1 TO fi_quantite END-ADD
+                      REWRITE tamp_finventaire
+                         INVALID KEY
+                            DISPLAY "Erreur : mise a jour du stock"
+                         NOT INVALID KEY
+                            DISPLAY "Stock restaure"
+                            MOVE "RESTAURER_STOCK_RETOUR" TO
+                                 journalParagraphe
+                            MOVE "MODIFICATION" TO journalOperation
+                            MOVE "finventaire" TO journalFichier
+                            MOVE fi_titre TO journalCle
+                            PERFORM ENREGISTRER_JOURNAL
+                      END-REWRITE
+                END-READ
+                CLOSE finventaire.
+
+           *>Cette méthode déplace vers ventes_archive.dat les ventes
+           *>et commandes cloturees (vendue, livree, retournee ou
+           *>annulee) dont la date est anterieure a une date saisie,
+           *>pour garder fventes leger pour les consultations
+           *>courantes tout en conservant l'historique
+           ARCHIVER_VENTES_CLOTUREES.
+           MOVE 0 TO nbVenteArchivee
+           DISPLAY "Archiver les ventes anterieures au (AAAA-MM-JJ) :"
+           ACCEPT dateCoupureArchive
+           MOVE 1 TO Wfin
+           PERFORM OUVRIR_IO_FVENTES
+           OPEN I-O fventesArchive
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fventes NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fv_dateVente < dateCoupureArchive
+                      AND (fv_statut = 0 OR fv_statut = 3
+                      OR fv_statut = 4 OR fv_statut = 5) THEN
+                      MOVE fv_id TO fva_id
+                      MOVE fv_statut TO fva_statut
+                      MOVE fv_dateVente TO fva_dateVente
+                      MOVE fv_titreComics TO fva_titreComics
+                      MOVE fv_prixVenteHT TO fva_prixVenteHT
+                      MOVE fv_montantTVA TO fva_montantTVA
+                      MOVE fv_prixVente TO fva_prixVente
+                      MOVE fv_client TO fva_client
+                      MOVE fv_employe TO fva_employe
+                      WRITE tamp_fventesArchive
+                         INVALID KEY
+                            DISPLAY "Erreur d'archivage pour la vente",
+                                 fv_id
+                         NOT INVALID KEY
+                            DELETE fventes
+                               NOT INVALID KEY
+                                  ADD 1 TO nbVenteArchivee END-ADD
+                                  MOVE "ARCHIVER_VENTES_CLOTUREES" TO
+                                       journalParagraphe
+                                  MOVE "SUPPRESSION" TO
+                                       journalOperation
+                                  MOVE "fventes" TO journalFichier
+                                  MOVE fv_id TO journalCle
+                                  PERFORM ENREGISTRER_JOURNAL
+                            END-DELETE
+                      END-WRITE
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fventes
+           CLOSE fventesArchive
+           DISPLAY "Ventes archivees : ", nbVenteArchivee.
+
+      *>Cette méthode propose au client de saisir un code promo au
+      *>moment de l'enregistrement d'une vente et, s'il est valide et
+      *>actif, applique la remise en pourcentage sur le prix TTC ; le
+      *>code utilise est conserve dans fv_codePromo pour permettre par
+      *>la suite un rapport d'efficacite des codes promo
+        APPLIQUER_CODE_PROMO.
+           MOVE SPACES TO fv_codePromo
+           DISPLAY "Utiliser un code promo ? (O/N)"
+           ACCEPT reponsePromo
+           IF reponsePromo = "O" OR reponsePromo = "o" THEN
+              DISPLAY "Entrez le code promo"
+              ACCEPT codePromoSaisi
+              PERFORM OUVRIR_IO_FPROMOTIONS
+              MOVE codePromoSaisi TO promo_code
+              READ fpromotions KEY IS promo_code
+                 INVALID KEY
+                    DISPLAY "Code promo inconnu"
+                 NOT INVALID KEY
+                    MOVE FUNCTION CURRENT-DATE TO dateSystemePromo
+                    IF PROMO_INACTIVE THEN
+                       DISPLAY "Ce code promo n'est plus actif"
+                    ELSE IF promo_dateExpiration(1:8) <
+                            dateSystemePromo(1:8) THEN
+                       DISPLAY "Ce code promo est expire"
+                    ELSE
+                       MULTIPLY fv_prixVente BY promo_pourcentage
+                          GIVING montantRemisePromo ROUNDED
+                       DIVIDE montantRemisePromo BY 100
+                          GIVING montantRemisePromo ROUNDED
+                       COMPUTE montantRemiseHT ROUNDED =
+                            montantRemisePromo / (1 + tauxTVA)
+                       COMPUTE montantRemiseTVA =
+                            montantRemisePromo - montantRemiseHT
+                       SUBTRACT montantRemiseHT FROM fv_prixVenteHT
+                          END-SUBTRACT
+                       SUBTRACT montantRemiseTVA FROM fv_montantTVA
+                          END-SUBTRACT
+                       SUBTRACT montantRemisePromo FROM fv_prixVente
+                          END-SUBTRACT
+                       MOVE codePromoSaisi TO fv_codePromo
+                       DISPLAY "Remise code promo appliquee : ",
+                               montantRemisePromo
+                    END-IF
+              END-READ
+              CLOSE fpromotions
+           END-IF.
+
+      *>Cette méthode permet au gerant de creer un nouveau code promo,
+      *>utilisable ensuite par les clients en caisse
+        AJOUTER_CODE_PROMO.
+           DISPLAY "Entrez le nouveau code promo"
+           ACCEPT codePromoSaisi
+           MOVE codePromoSaisi TO promo_code
+           PERFORM OUVRIR_IO_FPROMOTIONS
+           READ fpromotions KEY IS promo_code
+              NOT INVALID KEY
+                 DISPLAY "Ce code promo existe deja"
+              INVALID KEY
+                 PERFORM WITH TEST AFTER UNTIL
+                     promo_pourcentage > 0 AND
+                     promo_pourcentage NOT > 100
+                     DISPLAY "Entrez le pourcentage de remise (1-100)"
+                     ACCEPT promo_pourcentage
+                 END-PERFORM
+                 DISPLAY "Entrez la date d'expiration (AAAAMMJJ)"
+                 ACCEPT promo_dateExpiration
+                 MOVE "O" TO promo_actif
+                 WRITE tamp_fpromotions
+                 END-WRITE
+                 DISPLAY "Code promo cree"
+                 MOVE "AJOUTER_CODE_PROMO" TO journalParagraphe
+                 MOVE "AJOUT" TO journalOperation
+                 MOVE "fpromotions" TO journalFichier
+                 MOVE promo_code TO journalCle
+                 PERFORM ENREGISTRER_JOURNAL
+           END-READ
+           CLOSE fpromotions.
+
+      *>Cette méthode parcourt les ventes a la recherche des codes
+      *>promo utilises (fv_codePromo renseigne sur la vente) et
+      *>regroupe, par code, le nombre d'utilisations et le chiffre
+      *>d'affaire genere, pour mesurer l'efficacite de chaque code
+        RAPPORT_EFFICACITE_PROMO.
+           INITIALIZE tablePromoUsage
+           MOVE 0 TO nbCodesPromoDistincts
+           MOVE 1 TO Wfin
+           OPEN INPUT fventes
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fventes NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fv_codePromo NOT = SPACES AND
+                      fv_statut = 0 AND
+                      nbCodesPromoDistincts < 50 THEN
+                       PERFORM CHERCHER_PROMO_USAGE
+                       IF idxRecherchePromoUsage >
+                          nbCodesPromoDistincts THEN
+                           ADD 1 TO nbCodesPromoDistincts
+                           MOVE fv_codePromo TO
+                                promoUsageCode(nbCodesPromoDistincts)
+                           MOVE 1 TO
+                              promoUsageCompteur(nbCodesPromoDistincts)
+                           MOVE fv_prixVente TO
+                                promoUsageCA(nbCodesPromoDistincts)
+                       ELSE
+                           ADD 1 TO
+                              promoUsageCompteur(idxRecherchePromoUsage)
+                               END-ADD
+                           ADD fv_prixVente TO
+                               promoUsageCA(idxRecherchePromoUsage)
+                               END-ADD
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fventes
+
+           DISPLAY "-- EFFICACITE DES CODES PROMO --"
+           IF nbCodesPromoDistincts = 0 THEN
+               DISPLAY "Aucune vente n'a utilise de code promo"
+           ELSE
+               MOVE 1 TO idxRecherchePromoUsage
+               PERFORM WITH TEST AFTER UNTIL
+                   idxRecherchePromoUsage > nbCodesPromoDistincts
+                   DISPLAY "Code promo : ",
+                        promoUsageCode(idxRecherchePromoUsage)
+                   DISPLAY "   Utilisations : ",
+                        promoUsageCompteur(idxRecherchePromoUsage)
+                   DISPLAY "   Chiffre d'affaire genere : ",
+                        promoUsageCA(idxRecherchePromoUsage)
+                   DISPLAY "-------------------------------"
+                   ADD 1 TO idxRecherchePromoUsage END-ADD
+               END-PERFORM
+           END-IF.
+
+      *>Cette méthode recherche le code promo de la vente en cours de
+      *>lecture dans la table de suivi, pour savoir s'il faut creer
+      *>une nouvelle ligne ou cumuler sur une ligne existante
+        CHERCHER_PROMO_USAGE.
+           MOVE 1 TO idxRecherchePromoUsage
+           PERFORM WITH TEST AFTER UNTIL
+               idxRecherchePromoUsage > nbCodesPromoDistincts
+               OR promoUsageCode(idxRecherchePromoUsage) = fv_codePromo
+               IF promoUsageCode(idxRecherchePromoUsage) NOT =
+                  fv_codePromo THEN
+                   ADD 1 TO idxRecherchePromoUsage END-ADD
+               END-IF
+           END-PERFORM.
+
+      *>Cette méthode permet de consulter l'historique des ventes qui
+      *>ont ete archivees par ARCHIVER_VENTES_CLOTUREES, pour que
+      *>l'historique reste disponible a la demande une fois les
+      *>ventes sorties de fventes
+        CONSULTER_VENTES_ARCHIVEES.
+           MOVE 1 TO Wfin
+           OPEN INPUT fventesArchive
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ fventesArchive NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   DISPLAY "Id de la vente :", fva_id
+                   DISPLAY "Date de la vente :", fva_dateVente
+                   DISPLAY "Comic vendu :", fva_titreComics
+                   DISPLAY "Prix HT :", fva_prixVenteHT
+                   DISPLAY "Montant TVA :", fva_montantTVA
+                   DISPLAY "Prix TTC :", fva_prixVente
+                   DISPLAY "Id du client :", fva_client
+                   DISPLAY "----------------------------------"
+               END-READ
+           END-PERFORM
+           CLOSE fventesArchive.
