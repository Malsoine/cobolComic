@@ -23,25 +23,372 @@
 
                 *>Evaluation du choix fait par l'utilisateur
                 IF utilisateur = "0" THEN
+                        *>On identifie l'employe qui ouvre la session,
+                        *>pour pouvoir tracer ses actions dans le journal
+                        DISPLAY "Entrez votre identifiant employe"
+                        ACCEPT idEmploye
                         *>Appel du sous-menu de l'employé
                         PERFORM MENU_EMPLOYE
                 ELSE IF utilisateur = "1" THEN
-                        *>Appel du sous-menu du gérant
-                        PERFORM MENU_GERANT
-                ELSE IF utilisateur = "2"    
-                        *>Appel du guide utilisateur                  
+                        DISPLAY "Entrez votre identifiant employe"
+                        ACCEPT idEmploye
+                        *>On verifie le PIN du gerant avant de donner
+                        *>acces a MENU_GERANT
+                        PERFORM VERIFIER_PIN_GERANT
+                        IF pinValide = 1 THEN
+                           *>Appel du sous-menu du gérant
+                           PERFORM MENU_GERANT
+                        ELSE
+                           DISPLAY "PIN incorrect, acces refuse"
+                        END-IF
+                ELSE IF utilisateur = "2"
+                        *>Appel du guide utilisateur
                         PERFORM GUIDE_UTILISATEUR
                 ELSE IF utilisateur = "3"
                         *>On sort du programme
                         EXIT PROGRAM
                 END-IF.
 
+           *>Cette méthode verifie que l'identifiant employe entre a
+           *>MENU_PRINC correspond bien a un gerant, et que le PIN
+           *>qu'il saisit correspond au PIN enregistre dans
+           *>credentials.dat pour cet identifiant
+           VERIFIER_PIN_GERANT.
+                MOVE 0 TO pinValide
+                DISPLAY "Entrez votre code PIN"
+                ACCEPT pinSaisi
+                MOVE idEmploye TO cred_id
+                OPEN INPUT fcredentials
+                READ fcredentials KEY IS cred_id
+                   INVALID KEY
+                      DISPLAY "Identifiant gerant inconnu"
+                   NOT INVALID KEY
+                      IF cred_pin = pinSaisi THEN
+                         MOVE 1 TO pinValide
+                      END-IF
+                END-READ
+                CLOSE fcredentials.
+
+           *>Cette méthode écrit une entree dans le journal d'audit
+           *>(journal.dat) pour tracer qui a effectue une ecriture, une
+           *>reecriture ou une suppression, sur quel fichier, dans
+           *>quelle méthode et sur quelle cle, et quand
+           ENREGISTRER_JOURNAL.
+                ADD 1 TO compteurJournal
+                MOVE FUNCTION CURRENT-DATE TO ja_date
+                STRING ja_date DELIMITED BY SIZE
+                       compteurJournal DELIMITED BY SIZE
+                       INTO ja_id
+                MOVE idEmploye TO ja_employe
+                MOVE journalParagraphe TO ja_paragraphe
+                MOVE journalOperation TO ja_operation
+                MOVE journalFichier TO ja_fichier
+                MOVE journalCle TO ja_cle
+                OPEN I-O fjournal
+                WRITE tamp_fjournal
+                END-WRITE
+                CLOSE fjournal.
+
+           *>Cette méthode fait patienter le programme un court instant
+           *>avant une nouvelle tentative d'ouverture d'un fichier
+           *>verrouille par un autre poste (pas de verbe SLEEP portable
+           *>en COBOL standard, on utilise donc une boucle d'attente)
+           ATTENDRE_VERROU.
+                MOVE 0 TO compteurAttente
+                PERFORM WITH TEST AFTER UNTIL compteurAttente >= 2000000
+                        ADD 1 TO compteurAttente
+                END-PERFORM.
+
+           *>Ces méthodes ouvrent en entree-sortie les fichiers partages
+           *>entre plusieurs postes de caisse, avec plusieurs tentatives
+           *>en cas de statut fichier 91 ou 99 (fichier deja verrouille
+           *>par un autre poste), au lieu d'echouer silencieusement des
+           *>la premiere tentative
+           OUVRIR_IO_FCLIENTS.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_fclients NOT = 91 AND cr_fclients NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O fclients
+                    IF cr_fclients = 91 OR cr_fclients = 99 THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "fclients occupe, nouvelle tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FINVENTAIRE.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_finventaire NOT = 91 AND
+                     cr_finventaire NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O finventaire
+                    IF cr_finventaire = 91 OR cr_finventaire = 99 THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "finventaire occupe, nouvelle tentative"
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FVENTES.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_fventes NOT = 91 AND cr_fventes NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O fventes
+                    IF cr_fventes = 91 OR cr_fventes = 99 THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "fventes occupe, nouvelle tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FACHATS.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_fachats NOT = 91 AND cr_fachats NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O fachats
+                    IF cr_fachats = 91 OR cr_fachats = 99 THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "fachats occupe, nouvelle tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FFOURNISSEURS.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_ffournisseurs NOT = 91
+                     AND cr_ffournisseurs NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O ffournisseurs
+                    IF cr_ffournisseurs = 91 OR cr_ffournisseurs = 99
+                    THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "ffournisseurs occupe, nouvelle"
+                       DISPLAY "tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FWISHLIST.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_fwishlist NOT = 91
+                     AND cr_fwishlist NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O fwishlist
+                    IF cr_fwishlist = 91 OR cr_fwishlist = 99
+                    THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "fwishlist occupe, nouvelle"
+                       DISPLAY "tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+           OUVRIR_IO_FPROMOTIONS.
+                MOVE 0 TO tentativesVerrou
+                PERFORM WITH TEST AFTER UNTIL
+                    (cr_fpromotions NOT = 91
+                     AND cr_fpromotions NOT = 99)
+                    OR tentativesVerrou >= MAX_TENTATIVES_VERROU
+                    OPEN I-O fpromotions
+                    IF cr_fpromotions = 91 OR cr_fpromotions = 99
+                    THEN
+                       ADD 1 TO tentativesVerrou END-ADD
+                       DISPLAY "fpromotions occupe, nouvelle"
+                       DISPLAY "tentative..."
+                       PERFORM ATTENDRE_VERROU
+                    END-IF
+                END-PERFORM.
+
+      *>Cette methode sauvegarde chacun des fichiers principaux dans un
+      *>fichier texte horodate avant l'initialisation des fichiers, afin
+      *>de pouvoir recuperer les donnees en cas de fichier corrompu ou
+      *>ecrase par erreur
+        SAUVEGARDER_FICHIERS.
+                MOVE FUNCTION CURRENT-DATE TO dateBackup
+                PERFORM SAUVEGARDER_FACHATS
+                PERFORM SAUVEGARDER_FVENTES
+                PERFORM SAUVEGARDER_FINVENTAIRE
+                PERFORM SAUVEGARDER_FCLIENTS
+                PERFORM SAUVEGARDER_FFOURNISSEURS.
+
+           SAUVEGARDER_FACHATS.
+                OPEN INPUT fachats
+                IF cr_fachats NOT = 35 THEN
+                   STRING "backup_achats_" DELIMITED BY SIZE
+                          dateBackup(1:14) DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO nomBackup
+                   OPEN OUTPUT fbackup
+                   MOVE 1 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ fachats NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          STRING fa_id DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_dateAchat DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_titreComics DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_quantite DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_prixAchat DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_idFournisseur DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fa_nomFournisseur DELIMITED BY SIZE
+                                 INTO ligneBackup
+                          WRITE ligneBackup
+                      END-READ
+                   END-PERFORM
+                   CLOSE fbackup
+                END-IF
+                CLOSE fachats.
+
+           SAUVEGARDER_FVENTES.
+                OPEN INPUT fventes
+                IF cr_fventes NOT = 35 THEN
+                   STRING "backup_ventes_" DELIMITED BY SIZE
+                          dateBackup(1:14) DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO nomBackup
+                   OPEN OUTPUT fbackup
+                   MOVE 1 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ fventes NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          STRING fv_id DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fv_statut DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fv_dateVente DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fv_titreComics DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fv_prixVente DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fv_client DELIMITED BY SIZE
+                                 INTO ligneBackup
+                          WRITE ligneBackup
+                      END-READ
+                   END-PERFORM
+                   CLOSE fbackup
+                END-IF
+                CLOSE fventes.
+
+           SAUVEGARDER_FINVENTAIRE.
+                OPEN INPUT finventaire
+                IF cr_finventaire NOT = 35 THEN
+                   STRING "backup_inventaire_" DELIMITED BY SIZE
+                          dateBackup(1:14) DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO nomBackup
+                   OPEN OUTPUT fbackup
+                   MOVE 1 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ finventaire NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          STRING fi_id DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_titre DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_auteur DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_quantite DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_prix DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_isbn DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fi_emplacement DELIMITED BY SIZE
+                                 INTO ligneBackup
+                          WRITE ligneBackup
+                      END-READ
+                   END-PERFORM
+                   CLOSE fbackup
+                END-IF
+                CLOSE finventaire.
+
+           SAUVEGARDER_FCLIENTS.
+                OPEN INPUT fclients
+                IF cr_fclients NOT = 35 THEN
+                   STRING "backup_clients_" DELIMITED BY SIZE
+                          dateBackup(1:14) DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO nomBackup
+                   OPEN OUTPUT fbackup
+                   MOVE 1 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ fclients NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          STRING fc_id DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fc_prenom DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fc_nom DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fc_tel DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fc_mail DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fc_ptsFidelite DELIMITED BY SIZE
+                                 INTO ligneBackup
+                          WRITE ligneBackup
+                      END-READ
+                   END-PERFORM
+                   CLOSE fbackup
+                END-IF
+                CLOSE fclients.
+
+           SAUVEGARDER_FFOURNISSEURS.
+                OPEN INPUT ffournisseurs
+                IF cr_ffournisseurs NOT = 35 THEN
+                   STRING "backup_fournisseurs_" DELIMITED BY SIZE
+                          dateBackup(1:14) DELIMITED BY SIZE
+                          ".txt" DELIMITED BY SIZE
+                          INTO nomBackup
+                   OPEN OUTPUT fbackup
+                   MOVE 1 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ ffournisseurs NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          STRING fo_id DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fo_nom DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fo_adresse DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fo_telephone DELIMITED BY SIZE
+                                 ";" DELIMITED BY SIZE
+                                 fo_conditionsPaiement DELIMITED BY SIZE
+                                 INTO ligneBackup
+                          WRITE ligneBackup
+                      END-READ
+                   END-PERFORM
+                   CLOSE fbackup
+                END-IF
+                CLOSE ffournisseurs.
+
         *>Cette méthode affiche le menu du gérant, c'est-à-dire les
         *>actions que peut faire le gérant
         MENU_GERANT.
 
                 MOVE 0 TO choixMenu
                 DISPLAY "--- MENU GERANT ---"
+
+                *>On signale immediatement au gerant les titres en
+                *>stock bas, sans attendre qu'il consulte le rapport
+                PERFORM ALERTER_STOCK_BAS
                 PERFORM WITH TEST AFTER UNTIL choixMenu = 0
                         DISPLAY "  -- QUE VOULEZ-VOUS FAIRE ? --"
 
@@ -84,14 +431,19 @@
                     DISPLAY "      -Modifier les infos d'un client (3)"
                     DISPLAY "      -Afficher la liste des clients (4)"
                     DISPLAY "      -Supprimer un client (5)"
+                    DISPLAY "      -Fusionner deux clients (6)"
+                    DISPLAY "      -Utiliser des points de fidelite (7)"
+                    DISPLAY "      -Exporter les clients en CSV (8)"
+                    DISPLAY "      -Liste d'attente sur un titre (9)"
+                    DISPLAY "      -Releve d'achats d'un client (10)"
                     DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
 
-                        IF choixMenu2 > 5 THEN
+                        IF choixMenu2 > 10 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 10
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -102,7 +454,7 @@
 
                                        PERFORM AJOUT_CLIENT
                                 WHEN choixMenu2 = 2
-                                       
+
                                        PERFORM CONSULTER_PTS_FIDELITE
                                 WHEN choixMenu2 = 3
 
@@ -111,8 +463,23 @@
 
                                        PERFORM AFFICHER_LISTE_CLIENTS
                                WHEN choixMenu2 = 5
-                                   
+
                                       PERFORM SUPPR_CLIENT
+                               WHEN choixMenu2 = 6
+
+                                      PERFORM FUSIONNER_CLIENTS
+                               WHEN choixMenu2 = 7
+
+                                      PERFORM UTILISER_PTS_FIDELITE
+                               WHEN choixMenu2 = 8
+
+                                      PERFORM EXPORTER_CLIENTS_CSV
+                               WHEN choixMenu2 = 9
+
+                                      PERFORM AJOUTER_WISHLIST
+                               WHEN choixMenu2 = 10
+
+                                      PERFORM RELEVE_CLIENT
                         END-EVALUATE
                 END-PERFORM
 
@@ -130,15 +497,21 @@
                      DISPLAY "      -Ajouter un comic a l'inventaire(5)"
                         DISPLAY "      -Modifier un comic (6)"
                         DISPLAY "      -Supprimer un comic (7)"
+                    DISPLAY "      -Historique des prix d'achat (8)"
+              DISPLAY "      -Retourner au fournisseur (defectueux) (9)"
+             DISPLAY "      -Valorisation du stock par auteur (10)"
+              DISPLAY "      -Reconciliation du stock (11)"
+              DISPLAY "      -Generer un bon de commande (12)"
+              DISPLAY "      -Inventaire regroupe par serie (13)"
                         DISPLAY "      -RETOUR (0)"
 
 
                         ACCEPT choixMenu2
 
 
-                        IF choixMenu2 > 7 THEN
+                        IF choixMenu2 > 13 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 13
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -161,9 +534,21 @@
 
                                 WHEN choixMenu2 = 6
                                        PERFORM MODIFIER_PRIX_COMIC
-                                       
+
                                 WHEN choixMenu2 = 7
                                        PERFORM SUPPRIMER_REFERENCE
+                                WHEN choixMenu2 = 8
+                                       PERFORM HISTORIQUE_PRIX_ACHAT
+                                WHEN choixMenu2 = 9
+                                       PERFORM RETOURNER_FOURNISSEUR
+                                WHEN choixMenu2 = 10
+                                    PERFORM RAPPORT_VALORISATION_STOCK
+                                WHEN choixMenu2 = 11
+                                    PERFORM RAPPORT_RECONCILIATION_STOCK
+                                WHEN choixMenu2 = 12
+                                       PERFORM GENERER_BON_COMMANDE
+                                WHEN choixMenu2 = 13
+                                    PERFORM RAPPORT_INVENTAIRE_PAR_SERIE
                         END-EVALUATE
                 END-PERFORM
 
@@ -180,13 +565,17 @@
            DISPLAY "      -Mise e jour statut de la commande (2)"
                         DISPLAY "      -Historique des commandes (3)"
                         DISPLAY "      -Historique des ventes (4)"
+                        DISPLAY "      -Retourner une vente (5)"
+                 DISPLAY "      -Archiver les ventes cloturees (6)"
+                 DISPLAY "      -Ventes entre deux dates (7)"
+              DISPLAY "      -Ajouter un code promo (8)"
                         DISPLAY "      -RETOUR (0)"
 
                         ACCEPT choixMenu2
 
-                        IF choixMenu2 > 5 THEN
+                        IF choixMenu2 > 8 THEN
 
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 8
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -204,6 +593,14 @@
 
                                 WHEN choixMenu2 = 4
                                         PERFORM AFFICHER_VENTE
+                                WHEN choixMenu2 = 5
+                                        PERFORM RETOURNER_VENTE
+                                WHEN choixMenu2 = 6
+                                    PERFORM ARCHIVER_VENTES_CLOTUREES
+                                WHEN choixMenu2 = 7
+                                    PERFORM AFFICHER_VENTES_PERIODE
+                                WHEN choixMenu2 = 8
+                                    PERFORM AJOUTER_CODE_PROMO
                         END-EVALUATE
                 END-PERFORM
 
@@ -217,10 +614,16 @@
                 PERFORM WITH TEST AFTER UNTIL choixMenu2 = 0
                         DISPLAY "   -- STATISTIQUES --"
                  DISPLAY "      -Statistiques de vente pour un jour (1)"
+                        DISPLAY "      -Rapport de fermeture (2)"
+                        DISPLAY "      -Meilleures ventes (3)"
+                        DISPLAY "      -Commissions par employe (4)"
+                 DISPLAY "      -Tendance du chiffre d'affaire (5)"
+                 DISPLAY "      -Efficacite des codes promo (6)"
+                 DISPLAY "      -Consulter les ventes archivees (7)"
                         DISPLAY "      -RETOUR (0)"
                         ACCEPT choixMenu2
-                        IF choixMenu2 > 3 THEN
-                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 4
+                        IF choixMenu2 > 7 THEN
+                        PERFORM WITH TEST AFTER UNTIL choixMenu2 < 7
                                 DISPLAY "Ressaisissez !"
                                 ACCEPT choixMenu2
                         END-PERFORM
@@ -228,6 +631,18 @@
                         EVALUATE TRUE
                                 WHEN choixMenu2 = 1
                                         PERFORM CALCULER_CHIFFRE_AFFAIRE
+                                WHEN choixMenu2 = 2
+                                        PERFORM RAPPORT_FERMETURE
+                                WHEN choixMenu2 = 4
+                                    PERFORM RAPPORT_COMMISSION_EMPLOYE
+                                WHEN choixMenu2 = 3
+                                        PERFORM MEILLEURES_VENTES
+                                WHEN choixMenu2 = 5
+                                        PERFORM RAPPORT_TENDANCE_CA
+                                WHEN choixMenu2 = 6
+                                    PERFORM RAPPORT_EFFICACITE_PROMO
+                                WHEN choixMenu2 = 7
+                                    PERFORM CONSULTER_VENTES_ARCHIVEES
                         END-EVALUATE
                 END-PERFORM
 
@@ -410,3 +825,17 @@
                 DISPLAY " "
                 PERFORM MENU_EMPLOYE.
                 PERFORM MENU_PRINC.
+
+        *>Cette méthode affiche un court guide d'utilisation du logiciel
+        GUIDE_UTILISATEUR.
+                DISPLAY "--- GUIDE D'UTILISATION ---"
+                DISPLAY "0 (employe) : gestion clients/stocks/ventes"
+                DISPLAY "courantes et consultation des statistiques"
+                DISPLAY "1 (gerant) : en plus des actions employe,"
+                DISPLAY "acces aux suppressions et aux statistiques"
+                DISPLAY "avancees de la boutique"
+                DISPLAY "Dans chaque sous-menu, saisir le chiffre"
+                DISPLAY "affiche entre parentheses puis valider"
+                DISPLAY "0 pour revenir au menu precedent"
+                DISPLAY " "
+                PERFORM MENU_PRINC.
