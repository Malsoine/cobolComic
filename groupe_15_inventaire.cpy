@@ -33,7 +33,42 @@
                         ACCEPT fi_auteur
                 END-PERFORM
 
-                *>La quantité est par défaut 0 car cela signifie que 
+                *>On demande à l'utilisateur de rentrer l'ISBN du
+                *>comic (code-barres), utilisable ensuite pour une
+                *>lecture directe au lieu de retaper le titre complet
+                DISPLAY "Entrez l'ISBN du comic (13 chiffres)"
+                ACCEPT fi_isbn
+
+                *>On demande à l'utilisateur la serie/collection a
+                *>laquelle appartient ce comic, utilisee ensuite pour
+                *>regrouper l'inventaire par serie
+                DISPLAY "Entrez la serie/collection du comic"
+                ACCEPT fi_serie
+
+                *>On demande à l'utilisateur l'emplacement (rayon/bac)
+                *>où les exemplaires de ce comic seront rangés
+                DISPLAY "Entrez l'emplacement (rayon/bac)"
+                ACCEPT fi_emplacement
+
+                *>On demande l'etat du comic (utile pour les numeros de
+                *>collection), NE=Neuf TB=Tres bon BO=Bon MO=Moyen
+                *>AB=Abime
+                PERFORM WITH TEST AFTER UNTIL ETAT_NEUF OR
+                        ETAT_TRES_BON OR ETAT_BON OR ETAT_MOYEN OR
+                        ETAT_ABIME
+                        DISPLAY "Entrez l'etat (NE/TB/BO/MO/AB)"
+                        ACCEPT fi_condition
+                END-PERFORM
+
+                *>On demande si le comic est deconseille aux mineurs,
+                *>auquel cas une confirmation sera demandee en caisse
+                PERFORM WITH TEST AFTER UNTIL COMIC_TOUT_PUBLIC OR
+                        COMIC_DECONSEILLE_MINEURS
+                        DISPLAY "Deconseille aux mineurs ? (O/N)"
+                        ACCEPT fi_ratingMature
+                END-PERFORM
+
+                *>La quantité est par défaut 0 car cela signifie que
                 *>ce comic peut être commandé, si on veut ajouter un
                 *>comic à l'inventaire de la boutique avec une quantite
                 *>!=0 alors il faut passer par "enregistrer achat"
@@ -45,12 +80,20 @@
                         DISPLAY "Entrez le prix de vente du comic"
                         ACCEPT fi_prix
                 END-PERFORM
+                IF fi_prix > PRIX_SEUIL_ALERTE THEN
+                   PERFORM CONFIRMER_PRIX_VENTE
+                END-IF
                 MOVE idRef TO fi_id
                 MOVE titreRef TO fi_titre
-                OPEN I-O finventaire
+                PERFORM OUVRIR_IO_FINVENTAIRE
                 WRITE tamp_finventaire
                 END-WRITE
-                CLOSE finventaire.
+                CLOSE finventaire
+                MOVE "AJOUTER_REFERENCE" TO journalParagraphe
+                MOVE "AJOUT" TO journalOperation
+                MOVE "finventaire" TO journalFichier
+                MOVE fi_titre TO journalCle
+                PERFORM ENREGISTRER_JOURNAL.
 
         *>Cette méthode vérifie que l'id donné est déjà attribué ou non
         *>à une référence dans l'inventaire
@@ -77,7 +120,15 @@
                         AT END 
                          DISPLAY "L'id entre est deja attribue"
                          MOVE 0 TO Wfin
-                        NOT AT END DISPLAY fi_id
+                        NOT AT END
+                          DISPLAY "Id : ", fi_id
+                          DISPLAY "Titre : ", fi_titre
+                          DISPLAY "Auteur : ", fi_auteur
+                          DISPLAY "Quantite : ", fi_quantite
+                          DISPLAY "Prix : ", fi_prix
+                          DISPLAY "ISBN : ", fi_isbn
+                          DISPLAY "Emplacement : ", fi_emplacement
+                          DISPLAY "Etat : ", fi_condition
                           DISPLAY "----------------"
                         END-READ
                      END-PERFORM
@@ -110,7 +161,15 @@
                         AT END 
                          DISPLAY "Le titre entre est deja attribue"
                          MOVE 0 TO Wfin
-                        NOT AT END DISPLAY fi_titre
+                        NOT AT END
+                          DISPLAY "Id : ", fi_id
+                          DISPLAY "Titre : ", fi_titre
+                          DISPLAY "Auteur : ", fi_auteur
+                          DISPLAY "Quantite : ", fi_quantite
+                          DISPLAY "Prix : ", fi_prix
+                          DISPLAY "ISBN : ", fi_isbn
+                          DISPLAY "Emplacement : ", fi_emplacement
+                          DISPLAY "Etat : ", fi_condition
                           DISPLAY "----------------"
                         END-READ
                      END-PERFORM
@@ -124,15 +183,21 @@
                 MOVE 0 TO trouve
                 DISPLAY "Entrez le nom du comic à supprimer"
                 ACCEPT fi_titre
-                OPEN I-O finventaire
+                PERFORM OUVRIR_IO_FINVENTAIRE
                 *>Lecture directe dans le fichier sur la clé qu'est
                 *>le titre du comic
                 READ finventaire KEY IS fi_titre
                 *>Le comic n'est pas trouvé dans le fichier
                 INVALID KEY DISPLAY "Ce comic n'existe pas"
                 *>Le comic est trouvé alors on le supprime
-                NOT INVALID KEY DELETE finventaire
-                DISPLAY "Suppression effectuee"
+                NOT INVALID KEY
+                    DELETE finventaire
+                    DISPLAY "Suppression effectuee"
+                    MOVE "SUPPRIMER_REFERENCE" TO journalParagraphe
+                    MOVE "SUPPRESSION" TO journalOperation
+                    MOVE "finventaire" TO journalFichier
+                    MOVE fi_titre TO journalCle
+                    PERFORM ENREGISTRER_JOURNAL
                 END-READ
                 CLOSE finventaire.
 
@@ -140,7 +205,9 @@
         *>l'option choisie (avec le titre ou le nom de l'auteur)
         RECHERCHER_REFERENCE.
         *>On demande à l'utilisateur de choisir l'option de recherche
-        DISPLAY "Chercher avec le titre (1) ou l'auteur (2) du comic?"
+        DISPLAY "Chercher avec le titre (1), l'auteur (2) du comic,"
+        DISPLAY "une partie du titre (3), l'ISBN (4) ou une"
+        DISPLAY "fourchette de prix (5) ?"
                 ACCEPT choixRechercheC
                 *>Evaluation du choix fait par l'utilisateur
                 EVALUATE choixRechercheC
@@ -161,6 +228,9 @@
                    DISPLAY "Auteur du comic : ", fi_auteur
                DISPLAY "Quantité disponible en stock : ", fi_quantite
                    DISPLAY "Prix du comic : ", fi_prix
+                   DISPLAY "ISBN : ", fi_isbn
+                   DISPLAY "Emplacement : ", fi_emplacement
+                   DISPLAY "Etat : ", fi_condition
                    DISPLAY "---------------------------"
                    END-READ
                 *>Recherche selon le nom de l'auteur
@@ -191,9 +261,104 @@
                          END-READ
                       END-PERFORM
                    END-START
-                *>L'utilisateur rentre un autre nombre que 1 et 2
+                *>Recherche d'une partie du titre (recherche partielle)
+                WHEN 3
+                   PERFORM WITH TEST AFTER UNTIL
+                       NOT fragmentRecherche = " "
+                       DISPLAY "Entrez une partie du titre cherche"
+                       ACCEPT fragmentRecherche
+                   END-PERFORM
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                        fragmentRecherche)) TO fragLen
+                   MOVE FUNCTION TRIM(fragmentRecherche) TO fragmentTrim
+                   MOVE 0 TO nbResultatsRecherche
+                   MOVE 1 TO Wfin
+                   OPEN INPUT finventaire
+                   DISPLAY "Titres contenant : ", fragmentRecherche
+                   *>Lecture séquentielle de tout le fichier, en
+                   *>comparant chaque position possible du titre au
+                   *>fragment rentré par l'utilisateur
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ finventaire NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                          MOVE 0 TO correspondanceTrouvee
+                          MOVE 1 TO posRecherche
+                          PERFORM WITH TEST AFTER UNTIL
+                             posRecherche > (31 - fragLen)
+                             OR correspondanceTrouvee = 1
+                             IF fi_titre(posRecherche:fragLen) =
+                                fragmentTrim(1:fragLen) THEN
+                                MOVE 1 TO correspondanceTrouvee
+                             END-IF
+                             ADD 1 TO posRecherche END-ADD
+                          END-PERFORM
+                          IF correspondanceTrouvee = 1 THEN
+                             DISPLAY fi_titre
+                             DISPLAY "----------------"
+                             ADD 1 TO nbResultatsRecherche END-ADD
+                          END-IF
+                      END-READ
+                   END-PERFORM
+                   IF nbResultatsRecherche = 0 THEN
+                      DISPLAY "Aucun titre ne correspond a cette"
+                      DISPLAY "recherche"
+                   END-IF
+                *>Recherche directe par ISBN (lecture code-barres)
+                WHEN 4
+                   DISPLAY "Entrez (ou scannez) l'ISBN du comic"
+                   ACCEPT fi_isbn
+                   OPEN INPUT finventaire
+                   START finventaire KEY IS = fi_isbn
+                      INVALID KEY
+                         DISPLAY "Aucun comic avec cet ISBN"
+                      NOT INVALID KEY
+                         READ finventaire NEXT
+                         NOT AT END
+                            DISPLAY "Titre du comic : ", fi_titre
+                            DISPLAY "Auteur du comic : ", fi_auteur
+                            DISPLAY "Quantité en stock : ",
+                                 fi_quantite
+                            DISPLAY "Prix du comic : ", fi_prix
+                            DISPLAY "ISBN : ", fi_isbn
+                            DISPLAY "Emplacement : ",
+                                 fi_emplacement
+                            DISPLAY "Etat : ", fi_condition
+                            DISPLAY "---------------------------"
+                         END-READ
+                   END-START
+                *>Recherche selon une fourchette de prix
+                WHEN 5
+                   DISPLAY "Entrez le prix minimum"
+                   ACCEPT prixMinRecherche
+                   DISPLAY "Entrez le prix maximum"
+                   ACCEPT prixMaxRecherche
+                   MOVE 0 TO nbResultatsRecherche
+                   MOVE 1 TO Wfin
+                   OPEN INPUT finventaire
+              DISPLAY "Comics entre ", prixMinRecherche, " et ",
+                           prixMaxRecherche
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                      READ finventaire NEXT
+                      AT END MOVE 0 TO Wfin
+                      NOT AT END
+                         IF fi_prix NOT < prixMinRecherche AND
+                            fi_prix NOT > prixMaxRecherche THEN
+                            DISPLAY "Titre du comic : ", fi_titre
+                            DISPLAY "Auteur du comic : ", fi_auteur
+                            DISPLAY "Prix du comic : ", fi_prix
+                            DISPLAY "----------------"
+                            ADD 1 TO nbResultatsRecherche END-ADD
+                         END-IF
+                      END-READ
+                   END-PERFORM
+                   IF nbResultatsRecherche = 0 THEN
+                      DISPLAY "Aucun comic dans cette fourchette de"
+                      DISPLAY "prix"
+                   END-IF
+                *>L'utilisateur rentre un autre nombre que 1, 2, 3, 4 et 5
                 WHEN OTHER
-                  DISPLAY "Choix invalide, rentrez à nouveau un chiffre"
+                  DISPLAY "Choix invalide, rentrez un nouveau chiffre"
                 END-EVALUATE
                 CLOSE finventaire.
 
@@ -201,7 +366,7 @@
         MODIFIER_PRIX_COMIC.
        DISPLAY "Entrez le nom du comic que vous voulez modifier le prix"
             ACCEPT titreRef
-            OPEN I-O finventaire
+            PERFORM OUVRIR_IO_FINVENTAIRE
             MOVE titreRef TO fi_titre
             *>Lecture directe du fichier sur la clé principale qu'est
             *>le titre du comic rentré par l'utilisateur
@@ -213,13 +378,24 @@
                    *>Demande à l'utilisateur de rentrer le nouveau prix
                    DISPLAY "Entrez le nouveau prix de vente du comic"
                    ACCEPT nouveauPrix
+                   IF nouveauPrix > PRIX_SEUIL_ALERTE THEN
+                      MOVE nouveauPrix TO fi_prix
+                      PERFORM CONFIRMER_PRIX_VENTE
+                      MOVE fi_prix TO nouveauPrix
+                   END-IF
                    *>Modification de la variable concernant le prix dans
                    *>le tampon
                    MOVE nouveauPrix TO fi_prix
                    *>Réécriture du tampon
                    REWRITE tamp_finventaire
                      INVALID KEY DISPLAY "Erreur de reecriture"
-                     NOT INVALID KEY DISPLAY "La modification est faite"
+                     NOT INVALID KEY
+                         DISPLAY "La modification est faite"
+                         MOVE "MODIFIER_PRIX_COMIC" TO journalParagraphe
+                         MOVE "MODIFICATION" TO journalOperation
+                         MOVE "finventaire" TO journalFichier
+                         MOVE fi_titre TO journalCle
+                         PERFORM ENREGISTRER_JOURNAL
                    END-REWRITE
                 END-READ
             CLOSE finventaire.
@@ -248,6 +424,8 @@
                            THEN DISPLAY "Nom du comic : ", fi_titre
                                 DISPLAY "Auteur du comic : ", fi_auteur
                            DISPLAY "Quantite disponible :", fi_quantite
+                                DISPLAY "Emplacement : ",
+                                     fi_emplacement
                                 DISPLAY "------------------------------"
                            END-IF
                         END-READ
@@ -282,18 +460,260 @@
         AFFICHER_COMIC.
                 OPEN INPUT finventaire
                 MOVE 1 TO Wfin
+                MOVE 0 TO compteurPage
                 *>Lecture séquentielle du fichier jusqu'à sa fin
                 PERFORM WITH TEST AFTER UNTIL Wfin = 0
                    READ finventaire NEXT
                    AT END MOVE 0 TO Wfin
-                   NOT AT END 
+                   NOT AT END
                        *>Affichage des informations liées à l'inventaire
                        DISPLAY "Id comic:", fi_id
                        DISPLAY "Titre du comic :", fi_titre
                        DISPLAY "Auteur du comic :", fi_auteur
+                       DISPLAY "Serie :", fi_serie
                        DISPLAY "Quantité :", fi_quantite
                        DISPLAY "Prix unitaire :", fi_prix
+                       DISPLAY "Emplacement :", fi_emplacement
+                       DISPLAY "Etat :", fi_condition
                        DISPLAY "----------------------------------"
+                       ADD 1 TO compteurPage
+                       IF compteurPage >= TAILLE_PAGE THEN
+                          DISPLAY "-- ENTREE pour continuer --"
+                          ACCEPT pauseTouche
+                          MOVE 0 TO compteurPage
+                       END-IF
                    END-READ
                 END-PERFORM
                 CLOSE finventaire.
+
+      *>Cette méthode valorise le stock de l'inventaire (quantite x
+      *>prix), regroupe par auteur, pour alimenter le bilan comptable
+      *>de la boutique
+        RAPPORT_VALORISATION_STOCK.
+           INITIALIZE tableValorisationAuteur
+           MOVE 0 TO nbAuteursDistincts
+           MOVE 0 TO valeurTotaleStock
+           MOVE 1 TO Wfin
+           OPEN INPUT finventaire
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ finventaire NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fi_quantite > 0 AND nbAuteursDistincts < 100 THEN
+                       MULTIPLY fi_quantite BY fi_prix
+                           GIVING montantValorisation ROUNDED
+                       ADD montantValorisation TO valeurTotaleStock
+                            END-ADD
+                       PERFORM CHERCHER_AUTEUR_VALORISATION
+                       IF idxRechercheAuteur > nbAuteursDistincts THEN
+                           ADD 1 TO nbAuteursDistincts
+                           MOVE fi_auteur TO
+                                valAuteurNom(nbAuteursDistincts)
+                           MOVE fi_quantite TO
+                                valAuteurQuantite(nbAuteursDistincts)
+                           MOVE montantValorisation TO
+                                valAuteurMontant(nbAuteursDistincts)
+                       ELSE
+                           ADD fi_quantite TO
+                               valAuteurQuantite(idxRechercheAuteur)
+                                END-ADD
+                           ADD montantValorisation TO
+                               valAuteurMontant(idxRechercheAuteur)
+                                END-ADD
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE finventaire
+
+           DISPLAY "-- VALORISATION DU STOCK PAR AUTEUR --"
+           MOVE 1 TO idxRechercheAuteur
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheAuteur > nbAuteursDistincts
+               DISPLAY "Auteur : ", valAuteurNom(idxRechercheAuteur)
+               DISPLAY "   Quantite en stock : ",
+                    valAuteurQuantite(idxRechercheAuteur)
+               DISPLAY "   Valeur du stock : ",
+                    valAuteurMontant(idxRechercheAuteur)
+               DISPLAY "-------------------------------"
+               ADD 1 TO idxRechercheAuteur END-ADD
+           END-PERFORM
+           DISPLAY "Valeur totale du stock : ", valeurTotaleStock.
+
+      *>Cette méthode recherche l'auteur en cours de lecture dans la
+      *>table de valorisation, pour savoir s'il faut creer une nouvelle
+      *>ligne ou cumuler sur une ligne existante
+        CHERCHER_AUTEUR_VALORISATION.
+           MOVE 1 TO idxRechercheAuteur
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheAuteur > nbAuteursDistincts
+               OR valAuteurNom(idxRechercheAuteur) = fi_auteur
+               IF valAuteurNom(idxRechercheAuteur) NOT = fi_auteur
+                  THEN
+                  ADD 1 TO idxRechercheAuteur END-ADD
+               END-IF
+           END-PERFORM.
+
+      *>Cette méthode parcourt l'inventaire et, pour chaque titre,
+      *>compare la quantite theorique (achats cumules moins ventes
+      *>effectives) a la quantite reellement enregistree en stock,
+      *>afin de detecter les ecarts (casse, erreur de saisie, vol,
+      *>retour fournisseur non compense, etc)
+        RAPPORT_RECONCILIATION_STOCK.
+           MOVE 0 TO nbEcartsReconciliation
+           MOVE 1 TO Wfin
+           OPEN INPUT finventaire
+           DISPLAY "-- RECONCILIATION DU STOCK --"
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ finventaire NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   PERFORM CALCULER_QUANTITE_THEORIQUE
+                   IF quantiteTheorique NOT = fi_quantite THEN
+                       ADD 1 TO nbEcartsReconciliation END-ADD
+                       DISPLAY "Titre : ", fi_titre
+                       DISPLAY "   Quantite theorique : ",
+                            quantiteTheorique
+                       DISPLAY "   Quantite en stock : ", fi_quantite
+                       DISPLAY "----------------------------"
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE finventaire
+           IF nbEcartsReconciliation = 0 THEN
+               DISPLAY "Aucun ecart detecte"
+           ELSE
+               DISPLAY "Nombre d'ecarts detectes : ",
+                    nbEcartsReconciliation
+           END-IF.
+
+      *>Cette méthode calcule la quantite theorique d'un titre a
+      *>partir de la somme des quantites achetees dans fachats, moins
+      *>le nombre de ventes effectives (fv_statut=0) enregistrees dans
+      *>fventes pour ce meme titre
+        CALCULER_QUANTITE_THEORIQUE.
+           MOVE 0 TO totalAchatTitre
+           MOVE 0 TO totalVenteTitre
+           MOVE 1 TO WfinRecon
+           OPEN INPUT fachats
+           PERFORM WITH TEST AFTER UNTIL WfinRecon = 0
+               READ fachats NEXT
+               AT END MOVE 0 TO WfinRecon
+               NOT AT END
+                   IF fa_titreComics = fi_titre THEN
+                       ADD fa_quantite TO totalAchatTitre END-ADD
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fachats
+
+           MOVE 1 TO WfinRecon
+           OPEN INPUT fventes
+           PERFORM WITH TEST AFTER UNTIL WfinRecon = 0
+               READ fventes NEXT
+               AT END MOVE 0 TO WfinRecon
+               NOT AT END
+                   IF fv_titreComics = fi_titre AND fv_statut = 0
+                      THEN
+                      ADD 1 TO totalVenteTitre END-ADD
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fventes
+
+           COMPUTE quantiteTheorique =
+               totalAchatTitre - totalVenteTitre.
+
+      *>Cette méthode parcourt l'inventaire et regroupe les quantites
+      *>en stock par serie/collection, pour donner une vue d'ensemble
+      *>de chaque serie plutot que titre par titre
+        RAPPORT_INVENTAIRE_PAR_SERIE.
+           INITIALIZE tableInventaireSerie
+           MOVE 0 TO nbSeriesDistinctes
+           MOVE 1 TO Wfin
+           OPEN INPUT finventaire
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ finventaire NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF nbSeriesDistinctes < 100 THEN
+                       PERFORM CHERCHER_SERIE_INVENTAIRE
+                       IF idxRechercheSerie > nbSeriesDistinctes THEN
+                           ADD 1 TO nbSeriesDistinctes
+                           MOVE fi_serie TO
+                                serieNom(nbSeriesDistinctes)
+                           MOVE fi_quantite TO
+                                serieQuantite(nbSeriesDistinctes)
+                       ELSE
+                           ADD fi_quantite TO
+                               serieQuantite(idxRechercheSerie)
+                                END-ADD
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE finventaire
+
+           DISPLAY "-- INVENTAIRE PAR SERIE --"
+           MOVE 1 TO idxRechercheSerie
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheSerie > nbSeriesDistinctes
+               DISPLAY "Serie : ", serieNom(idxRechercheSerie)
+               DISPLAY "   Quantite en stock : ",
+                    serieQuantite(idxRechercheSerie)
+               DISPLAY "-------------------------------"
+               ADD 1 TO idxRechercheSerie END-ADD
+           END-PERFORM.
+
+      *>Cette méthode recherche la serie en cours de lecture dans la
+      *>table d'inventaire par serie, pour savoir s'il faut creer une
+      *>nouvelle ligne ou cumuler sur une ligne existante
+      *>Cette méthode parcourt l'inventaire a la recherche des titres
+      *>dont le stock est bas (superieur a 0 mais inferieur ou egal a
+      *>SEUIL_STOCK_BAS) et les affiche au gerant a sa connexion, sans
+      *>attendre qu'il en fasse la demande explicite
+        ALERTER_STOCK_BAS.
+           MOVE 0 TO nbTitresStockBas
+           MOVE 1 TO Wfin
+           OPEN INPUT finventaire
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ finventaire NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fi_quantite > 0 AND
+                      fi_quantite NOT > SEUIL_STOCK_BAS THEN
+                       IF nbTitresStockBas = 0 THEN
+                          DISPLAY "-- ALERTE STOCK BAS --"
+                       END-IF
+                       ADD 1 TO nbTitresStockBas END-ADD
+                       DISPLAY fi_titre, " - quantite restante : ",
+                               fi_quantite
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE finventaire
+           IF nbTitresStockBas > 0 THEN
+               DISPLAY "-----------------------------"
+           END-IF.
+
+      *>Cette méthode verifie, pour le seul titre dont le buffer
+      *>finventaire vient d'etre mis a jour, si son stock est passe
+      *>sous SEUIL_STOCK_BAS, et affiche l'alerte immediatement au
+      *>point de vente au lieu d'attendre le prochain balayage complet
+      *>fait par ALERTER_STOCK_BAS
+        VERIFIER_STOCK_BAS_TITRE.
+           IF fi_quantite > 0 AND
+              fi_quantite NOT > SEUIL_STOCK_BAS THEN
+               DISPLAY "-- ALERTE STOCK BAS --"
+               DISPLAY fi_titre, " - quantite restante : ", fi_quantite
+           END-IF.
+
+        CHERCHER_SERIE_INVENTAIRE.
+           MOVE 1 TO idxRechercheSerie
+           PERFORM WITH TEST AFTER UNTIL
+               idxRechercheSerie > nbSeriesDistinctes
+               OR serieNom(idxRechercheSerie) = fi_serie
+               IF serieNom(idxRechercheSerie) NOT = fi_serie THEN
+                   ADD 1 TO idxRechercheSerie END-ADD
+               END-IF
+           END-PERFORM.
