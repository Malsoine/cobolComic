@@ -12,23 +12,54 @@
                         DISPLAY "Entrez la quantité acheté"
                         ACCEPT fa_quantite
                 END-PERFORM
-                PERFORM WITH TEST AFTER UNTIL fa_prixAchat > 0
-                        DISPLAY "Entrez le prix d'achat"
-                        ACCEPT fa_prixAchat
-                END-PERFORM
-                PERFORM WITH TEST AFTER UNTIL NOT fa_nomFournisseur=" "
-                        DISPLAY "Entrez le nom du fournisseur"
-                        ACCEPT fa_nomFournisseur
-                END-PERFORM
+                IF fa_quantite > QUANTITE_SEUIL_ALERTE THEN
+                   PERFORM CONFIRMER_QUANTITE_ACHAT
+                END-IF
+                DISPLAY "Entrez la devise de l'achat (EUR par defaut)"
+                ACCEPT fa_devise
+                IF fa_devise = SPACES THEN
+                   MOVE "EUR" TO fa_devise
+                END-IF
+                IF fa_devise = "EUR" THEN
+                   PERFORM WITH TEST AFTER UNTIL fa_prixAchat > 0
+                           DISPLAY "Entrez le prix d'achat"
+                           ACCEPT fa_prixAchat
+                   END-PERFORM
+                   MOVE 1 TO fa_tauxChange
+                   MOVE fa_prixAchat TO fa_prixOriginal
+                ELSE
+                   PERFORM WITH TEST AFTER UNTIL fa_prixOriginal > 0
+                       DISPLAY "Entrez le prix d'achat en ", fa_devise
+                       ACCEPT fa_prixOriginal
+                   END-PERFORM
+                   PERFORM WITH TEST AFTER UNTIL fa_tauxChange > 0
+                       DISPLAY "Entrez le taux de change vers l'euro"
+                       DISPLAY "(1 ", fa_devise, " = ? EUR)"
+                       ACCEPT fa_tauxChange
+                   END-PERFORM
+                   MULTIPLY fa_prixOriginal BY fa_tauxChange
+                       GIVING fa_prixAchat ROUNDED
+                   DISPLAY "Prix d'achat converti : ", fa_prixAchat,
+                            " EUR"
+                END-IF
+                IF fa_prixAchat > PRIX_SEUIL_ALERTE THEN
+                   PERFORM CONFIRMER_PRIX_ACHAT
+                END-IF
+                PERFORM CHOISIR_FOURNISSEUR
                 MOVE idAchat TO fa_id
-                OPEN I-O fachats
+                PERFORM OUVRIR_IO_FACHATS
                 WRITE tamp_fachats
                 END-WRITE
+                MOVE "ENREGISTRER_ACHAT" TO journalParagraphe
+                MOVE "AJOUT" TO journalOperation
+                MOVE "fachats" TO journalFichier
+                MOVE fa_id TO journalCle
+                PERFORM ENREGISTRER_JOURNAL
                 MOVE fa_titreComics TO titreRef
                 PERFORM VERIF_TITRE_REF
                 IF trouve = 0
-                THEN DISPLAY "Le comic achete n'existe pas dans
-                l'inventaire, il va donc y être ajoute"
+                THEN DISPLAY "Le comic achete n'existe pas dans"
+                     DISPLAY "l'inventaire, il va donc y etre ajoute"
                     PERFORM WITH TEST AFTER UNTIL trouve=0
                         DISPLAY "Entrez un identifiant"
                         ACCEPT idRef
@@ -39,17 +70,40 @@
                         DISPLAY "Entrez un auteur"
                         ACCEPT fi_auteur
                     END-PERFORM
+                    DISPLAY "Entrez l'ISBN du comic (13 chiffres)"
+                    ACCEPT fi_isbn
+                    DISPLAY "Entrez l'emplacement (rayon/bac)"
+                    ACCEPT fi_emplacement
+                    PERFORM WITH TEST AFTER UNTIL ETAT_NEUF OR
+                            ETAT_TRES_BON OR ETAT_BON OR ETAT_MOYEN OR
+                            ETAT_ABIME
+                            DISPLAY "Entrez l'etat (NE/TB/BO/MO/AB)"
+                            ACCEPT fi_condition
+                    END-PERFORM
+                    PERFORM WITH TEST AFTER UNTIL COMIC_TOUT_PUBLIC OR
+                            COMIC_DECONSEILLE_MINEURS
+                            DISPLAY "Deconseille aux mineurs ? (O/N)"
+                            ACCEPT fi_ratingMature
+                    END-PERFORM
                     MOVE fa_quantite TO fi_quantite
                     PERFORM WITH TEST AFTER UNTIL fi_prix>0
                         DISPLAY "Entrez le prix de l'article"
                         ACCEPT fi_prix
                     END-PERFORM
-                    OPEN I-O finventaire
+                    IF fi_prix > PRIX_SEUIL_ALERTE THEN
+                       PERFORM CONFIRMER_PRIX_VENTE
+                    END-IF
+                    PERFORM OUVRIR_IO_FINVENTAIRE
                     WRITE tamp_finventaire
                     END-WRITE
                     CLOSE finventaire
+                    MOVE "ENREGISTRER_ACHAT" TO journalParagraphe
+                    MOVE "AJOUT" TO journalOperation
+                    MOVE "finventaire" TO journalFichier
+                    MOVE fi_titre TO journalCle
+                    PERFORM ENREGISTRER_JOURNAL
                 ELSE
-                    OPEN I-O finventaire
+                    PERFORM OUVRIR_IO_FINVENTAIRE
                     MOVE fa_titreComics TO fi_titre
                     READ finventaire KEY IS fi_titre
                     INVALID KEY DISPLAY "Erreur"
@@ -57,13 +111,170 @@
                         ADD fa_quantite TO fi_quantite END-ADD
                         REWRITE tamp_finventaire
                              INVALID KEY DISPLAY "Erreur reecriture"
-                     NOT INVALID KEY DISPLAY "Reussite de la reecriture"
+                     NOT INVALID KEY
+                     DISPLAY "Reussite de la reecriture"
+                     MOVE "ENREGISTRER_ACHAT" TO journalParagraphe
+                     MOVE "MODIFICATION" TO journalOperation
+                     MOVE "finventaire" TO journalFichier
+                     MOVE fi_titre TO journalCle
+                     PERFORM ENREGISTRER_JOURNAL
                         END-REWRITE
                     END-READ
                     CLOSE finventaire
+                    PERFORM TRAITER_COMMANDE_EN_ATTENTE
+                    PERFORM NOTIFIER_WISHLIST
                  END-IF
                  CLOSE fachats.
 
+      *>Cette méthode recherche, parmi les ventes en attente (fv_statut
+      *>1 ou 2, les seuls statuts de commande encore ouverts) portant
+      *>sur le comic qui vient d'etre reapprovisionne, la plus ancienne
+      *>commande et propose de la marquer comme honoree en decrementant
+      *>le stock qui vient d'etre ajoute
+        TRAITER_COMMANDE_EN_ATTENTE.
+                MOVE 0 TO backorderTrouve
+                MOVE 1 TO Wfin
+                OPEN INPUT fventes
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fventes NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fv_titreComics = fa_titreComics
+                          AND (fv_statut = 1 OR fv_statut = 2) THEN
+                          IF backorderTrouve = 0
+                             OR fv_dateVente < backorderDate THEN
+                             MOVE 1 TO backorderTrouve
+                             MOVE fv_id TO backorderId
+                             MOVE fv_dateVente TO backorderDate
+                          END-IF
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fventes
+                IF backorderTrouve = 1 THEN
+                   DISPLAY "Une commande en attente existe pour ce"
+                   DISPLAY "titre"
+                   DISPLAY "Id de la commande la plus ancienne :"
+                   DISPLAY backorderId
+                   DISPLAY "Honorer cette commande avec le stock "
+                   DISPLAY "qui vient d'etre reapprovisionne ? (O/N)"
+                   ACCEPT reponseBackorder
+                   IF reponseBackorder = "O" OR reponseBackorder = "o"
+                   THEN
+                      PERFORM OUVRIR_IO_FVENTES
+                      MOVE backorderId TO fv_id
+                      READ fventes
+                      INVALID KEY
+                         DISPLAY "Erreur : commande introuvable"
+                      NOT INVALID KEY
+                         MOVE 0 TO fv_statut
+                         REWRITE tamp_fvente
+                            INVALID KEY
+                               DISPLAY "Erreur de mise a jour commande"
+                            NOT INVALID KEY
+                               MOVE "TRAITER_COMMANDE_EN_ATTENTE" TO
+                                    journalParagraphe
+                               MOVE "MODIFICATION" TO journalOperation
+                               MOVE "fventes" TO journalFichier
+                               MOVE fv_id TO journalCle
+                               PERFORM ENREGISTRER_JOURNAL
+                               PERFORM DECREMENTER_STOCK_BACKORDER
+                         END-REWRITE
+                      END-READ
+                      CLOSE fventes
+                   END-IF
+                END-IF.
+
+      *>Cette méthode decremente le stock fraichement reapprovisionne
+      *>une fois la commande en attente honoree
+        DECREMENTER_STOCK_BACKORDER.
+                PERFORM OUVRIR_IO_FINVENTAIRE
+                MOVE fa_titreComics TO fi_titre
+                READ finventaire KEY IS fi_titre
+                INVALID KEY DISPLAY "Erreur"
+                NOT INVALID KEY
+                    IF fi_quantite > 0 THEN
+                       SUBTRACT 1 FROM fi_quantite END-SUBTRACT
+                       REWRITE tamp_finventaire
+                          INVALID KEY DISPLAY "Erreur reecriture"
+                          NOT INVALID KEY
+                             DISPLAY "Commande honoree, stock mis a"
+                             DISPLAY "jour"
+                             MOVE "DECREMENTER_STOCK_BACKORDER" TO
+                                  journalParagraphe
+                             MOVE "MODIFICATION" TO journalOperation
+                             MOVE "finventaire" TO journalFichier
+                             MOVE fi_titre TO journalCle
+                             PERFORM ENREGISTRER_JOURNAL
+                       END-REWRITE
+                    END-IF
+                END-READ
+                CLOSE finventaire.
+
+      *>Cette méthode parcourt la liste d'attente des clients et
+      *>notifie chacun de ceux qui attendaient le titre qui vient
+      *>d'etre reapprovisionne, afin qu'ils n'aient pas a rappeler la
+      *>boutique pour savoir si le titre est de nouveau disponible
+        NOTIFIER_WISHLIST.
+                MOVE 1 TO Wfin
+                PERFORM OUVRIR_IO_FWISHLIST
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fwishlist NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                      IF wl_titreComics = fa_titreComics
+                         AND WL_EN_ATTENTE THEN
+                         PERFORM ENVOYER_NOTIFICATION_WISHLIST
+                         MOVE 1 TO wl_statut
+                         REWRITE tamp_fwishlist
+                            INVALID KEY
+                               DISPLAY "Erreur mise a jour de la"
+                               DISPLAY "liste d'attente"
+                         END-REWRITE
+                      END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fwishlist.
+
+      *>Cette méthode envoie une notification (par mail, via fc_mail)
+      *>au client de la liste d'attente dont le titre vient d'etre
+      *>reapprovisionne. Faute de passerelle mail/SMS sur ce poste, la
+      *>notification est ecrite dans un fichier texte, comme pour un
+      *>recu ou un rapport
+        ENVOYER_NOTIFICATION_WISHLIST.
+                OPEN INPUT fclients
+                MOVE wl_client TO fc_id
+                READ fclients KEY IS fc_id
+                   INVALID KEY
+                      DISPLAY "Client introuvable, notification"
+                      DISPLAY "non envoyee"
+                   NOT INVALID KEY
+                      STRING "NOTIF-WL-" DELIMITED BY SIZE
+                             wl_id DELIMITED BY SIZE
+                             ".TXT" DELIMITED BY SIZE
+                             INTO nomNotification
+                      OPEN OUTPUT fnotification
+                      STRING "A : " DELIMITED BY SIZE
+                             fc_mail DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      STRING "Bonjour ", fc_prenom, " ", fc_nom,
+                             DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      STRING "Le titre " DELIMITED BY SIZE
+                             wl_titreComics DELIMITED BY SIZE
+                             " que vous attendiez est de nouveau"
+                             DELIMITED BY SIZE
+                             " disponible en boutique" DELIMITED BY SIZE
+                             INTO ligneNotification
+                      WRITE ligneNotification
+                      CLOSE fnotification
+                      DISPLAY "Notification client enregistree dans :"
+                      DISPLAY nomNotification
+                END-READ
+                CLOSE fclients.
+
 
         VERIF_ID_ACHAT.
                 MOVE 0 TO trouve
@@ -75,20 +286,298 @@
                 END-READ
                 CLOSE fachats.
 
-        AFFICHER_ACHAT. 
+      *>Cette méthode recherche le fournisseur par son nom dans
+      *>ffournisseurs et en cree un nouveau si aucun ne correspond,
+      *>pour eviter de retaper le nom du fournisseur a chaque achat
+        CHOISIR_FOURNISSEUR.
+                MOVE 0 TO trouveFournisseur
+                PERFORM WITH TEST AFTER UNTIL NOT fa_nomFournisseur=" "
+                        DISPLAY "Entrez le nom du fournisseur"
+                        ACCEPT fa_nomFournisseur
+                END-PERFORM
+                MOVE fa_nomFournisseur TO fo_nom
+                OPEN INPUT ffournisseurs
+                READ ffournisseurs KEY IS fo_nom
+                INVALID KEY MOVE 0 TO trouveFournisseur
+                NOT INVALID KEY
+                    MOVE 1 TO trouveFournisseur
+                    MOVE fo_id TO fa_idFournisseur
+                END-READ
+                CLOSE ffournisseurs
+                IF trouveFournisseur = 0 THEN
+                   DISPLAY "Fournisseur inconnu, creation de sa fiche"
+                   PERFORM WITH TEST AFTER UNTIL trouveIdFournisseur=0
+                       DISPLAY "Entrez un identifiant fournisseur"
+                       ACCEPT idFournisseur
+                       PERFORM VERIF_ID_FOURNISSEUR
+                   END-PERFORM
+                   MOVE idFournisseur TO fo_id
+                   MOVE fa_nomFournisseur TO fo_nom
+                   DISPLAY "Entrez l'adresse du fournisseur"
+                   ACCEPT fo_adresse
+                   DISPLAY "Entrez le telephone du fournisseur"
+                   ACCEPT fo_telephone
+                   DISPLAY "Entrez les conditions de paiement"
+                   ACCEPT fo_conditionsPaiement
+                   PERFORM OUVRIR_IO_FFOURNISSEURS
+                   WRITE tamp_ffournisseur
+                   END-WRITE
+                   CLOSE ffournisseurs
+                   MOVE fo_id TO fa_idFournisseur
+                END-IF.
+
+      *>Cette méthode verifie qu'un identifiant fournisseur saisi
+      *>n'est pas deja utilise dans ffournisseurs
+        VERIF_ID_FOURNISSEUR.
+                MOVE 0 TO trouveIdFournisseur
+                OPEN INPUT ffournisseurs
+                MOVE idFournisseur TO fo_id
+                READ ffournisseurs
+                INVALID KEY MOVE 0 TO trouveIdFournisseur
+                NOT INVALID KEY MOVE 1 TO trouveIdFournisseur
+                END-READ
+                CLOSE ffournisseurs.
+
+        AFFICHER_ACHAT.
                 OPEN INPUT fachats
                 MOVE 1 TO Wfin
+                MOVE 0 TO compteurPage
                 PERFORM WITH TEST AFTER UNTIL Wfin = 0
                    READ fachats NEXT
                    AT END MOVE 0 TO Wfin
-                   NOT AT END 
+                   NOT AT END
                        DISPLAY "Id de l'achat :", fa_id
                        DISPLAY "Date de l'achat :", fa_dateAchat
                        DISPLAY "Id de l'achat :", fa_titreComics
                        DISPLAY "Quantité achetée :", fa_quantite
                        DISPLAY "Prix unitaire du comics :", fa_prixAchat
+                       DISPLAY "Devise d'origine :", fa_devise, " (",
+                                fa_prixOriginal, ")"
+                       DISPLAY "Id du fournisseur :", fa_idFournisseur
                        DISPLAY "Fournisseur :", fa_nomFournisseur
                        DISPLAY "----------------------------------"
+                       ADD 1 TO compteurPage
+                       IF compteurPage >= TAILLE_PAGE THEN
+                          DISPLAY "-- ENTREE pour continuer --"
+                          ACCEPT pauseTouche
+                          MOVE 0 TO compteurPage
+                       END-IF
                    END-READ
                 END-PERFORM
                 CLOSE fachats.
+
+      *>Cette méthode liste, pour un titre donné, l'ensemble des
+      *>fournisseurs et des prix d'achat pratiqués au fil des achats
+      *>enregistrés dans fachats, afin de comparer les prix avant de
+      *>choisir chez qui se réapprovisionner
+        HISTORIQUE_PRIX_ACHAT.
+                DISPLAY "Entrez le titre du comic"
+                ACCEPT titreHistoriquePrix
+                MOVE 0 TO nbPrixHistorique
+                MOVE 1 TO Wfin
+                OPEN INPUT fachats
+                DISPLAY "Historique des prix d'achat pour : ",
+                     titreHistoriquePrix
+                *>Lecture séquentielle de tout le fichier des achats,
+                *>chaque achat correspondant au titre recherché est
+                *>affiché avec son fournisseur et son prix
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fa_titreComics = titreHistoriquePrix THEN
+                          ADD 1 TO nbPrixHistorique END-ADD
+                          DISPLAY "Date : ", fa_dateAchat
+                          DISPLAY "Fournisseur : ", fa_nomFournisseur
+                          DISPLAY "Prix d'achat : ", fa_prixAchat
+                          DISPLAY "Quantite : ", fa_quantite
+                          DISPLAY "----------------------------------"
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fachats
+                IF nbPrixHistorique = 0 THEN
+                   DISPLAY "Aucun achat enregistre pour ce titre"
+                END-IF.
+
+      *>Cette méthode redemande confirmation lorsque la quantité
+      *>saisie pour un achat dépasse le seuil d'alerte, afin d'attraper
+      *>une erreur de frappe avant l'enregistrement
+        CONFIRMER_QUANTITE_ACHAT.
+                PERFORM WITH TEST AFTER UNTIL
+                    reponseSaisieElevee = "O" OR
+                    reponseSaisieElevee = "o" OR
+                    reponseSaisieElevee = "N" OR
+                    reponseSaisieElevee = "n"
+                    DISPLAY "Quantite inhabituelle (", fa_quantite,
+                            "), confirmez-vous ? (O/N)"
+                    ACCEPT reponseSaisieElevee
+                END-PERFORM
+                IF reponseSaisieElevee = "N"
+                   OR reponseSaisieElevee = "n" THEN
+                   PERFORM WITH TEST AFTER UNTIL fa_quantite > 0
+                           AND fa_quantite NOT > QUANTITE_SEUIL_ALERTE
+                           DISPLAY "Entrez la quantité acheté"
+                           ACCEPT fa_quantite
+                   END-PERFORM
+                END-IF.
+
+      *>Cette méthode redemande confirmation lorsque le prix d'achat
+      *>saisi dépasse le seuil d'alerte, afin d'attraper une erreur de
+      *>frappe avant l'enregistrement
+        CONFIRMER_PRIX_ACHAT.
+                PERFORM WITH TEST AFTER UNTIL
+                    reponseSaisieElevee = "O" OR
+                    reponseSaisieElevee = "o" OR
+                    reponseSaisieElevee = "N" OR
+                    reponseSaisieElevee = "n"
+                    DISPLAY "Prix d'achat inhabituel (", fa_prixAchat,
+                            "), confirmez-vous ? (O/N)"
+                    ACCEPT reponseSaisieElevee
+                END-PERFORM
+                IF reponseSaisieElevee = "N"
+                   OR reponseSaisieElevee = "n" THEN
+                   PERFORM WITH TEST AFTER UNTIL fa_prixAchat > 0
+                           AND fa_prixAchat NOT > PRIX_SEUIL_ALERTE
+                           DISPLAY "Entrez le prix d'achat"
+                           ACCEPT fa_prixAchat
+                   END-PERFORM
+                END-IF.
+
+      *>Cette méthode redemande confirmation lorsque le prix de vente
+      *>saisi pour un nouvel article dépasse le seuil d'alerte, afin
+      *>d'attraper une erreur de frappe avant l'enregistrement
+        CONFIRMER_PRIX_VENTE.
+                PERFORM WITH TEST AFTER UNTIL
+                    reponseSaisieElevee = "O" OR
+                    reponseSaisieElevee = "o" OR
+                    reponseSaisieElevee = "N" OR
+                    reponseSaisieElevee = "n"
+                    DISPLAY "Prix de vente inhabituel (", fi_prix,
+                            "), confirmez-vous ? (O/N)"
+                    ACCEPT reponseSaisieElevee
+                END-PERFORM
+                IF reponseSaisieElevee = "N"
+                   OR reponseSaisieElevee = "n" THEN
+                   PERFORM WITH TEST AFTER UNTIL fi_prix > 0
+                           AND fi_prix NOT > PRIX_SEUIL_ALERTE
+                           DISPLAY "Entrez le prix de vente du comic"
+                           ACCEPT fi_prix
+                   END-PERFORM
+                END-IF.
+
+      *>Cette méthode traite le retour au fournisseur d'un stock
+      *>defectueux : elle decremente le stock de l'inventaire et
+      *>retrouve le fournisseur du dernier achat de ce titre pour
+      *>tracer le retour dans le journal
+        RETOURNER_FOURNISSEUR.
+                DISPLAY "Entrez le titre du comic a retourner"
+                ACCEPT fi_titre
+                PERFORM OUVRIR_IO_FINVENTAIRE
+                READ finventaire KEY IS fi_titre
+                   INVALID KEY DISPLAY "Ce comic n'existe pas"
+                   NOT INVALID KEY
+                      PERFORM WITH TEST AFTER UNTIL
+                              qteRetour > 0 AND
+                              qteRetour NOT > fi_quantite
+                              DISPLAY "Quantite defectueuse a"
+                              DISPLAY "retourner (stock disponible : ",
+                                      fi_quantite, ")"
+                              ACCEPT qteRetour
+                      END-PERFORM
+                      SUBTRACT qteRetour FROM fi_quantite END-SUBTRACT
+                      REWRITE tamp_finventaire
+                         INVALID KEY DISPLAY "Erreur reecriture"
+                         NOT INVALID KEY
+                            PERFORM TROUVER_FOURNISSEUR_RETOUR
+                            DISPLAY "Retour de ", qteRetour,
+                                    " exemplaire(s) de ", fi_titre
+                            DISPLAY "au fournisseur ",
+                                    nomFournisseurRetour
+                            MOVE "RETOURNER_FOURNISSEUR" TO
+                                 journalParagraphe
+                            MOVE "RETOUR_FOURN" TO journalOperation
+                            MOVE "finventaire" TO journalFichier
+                            MOVE fi_titre TO journalCle
+                            PERFORM ENREGISTRER_JOURNAL
+                      END-REWRITE
+                END-READ
+                CLOSE finventaire.
+
+      *>Cette méthode retrouve, parmi les achats enregistres pour un
+      *>titre donne, le fournisseur du dernier achat, pour eviter de
+      *>redemander l'information au moment du retour
+        TROUVER_FOURNISSEUR_RETOUR.
+                MOVE 1 TO Wfin
+                MOVE 0 TO fournisseurRetourTrouve
+                OPEN INPUT fachats
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ fachats NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                      IF fa_titreComics = fi_titre THEN
+                         IF fournisseurRetourTrouve = 0
+                            OR fa_dateAchat > dateAchatRetourMax THEN
+                            MOVE 1 TO fournisseurRetourTrouve
+                            MOVE fa_dateAchat TO dateAchatRetourMax
+                            MOVE fa_nomFournisseur TO
+                                 nomFournisseurRetour
+                         END-IF
+                      END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE fachats
+                IF fournisseurRetourTrouve = 0 THEN
+                   MOVE "INCONNU" TO nomFournisseurRetour
+                END-IF.
+
+      *>Cette méthode parcourt l'inventaire a la recherche des titres
+      *>commandables (fi_quantite = 0) et genere un bon de commande
+      *>listant, pour chacun, le fournisseur du dernier achat et la
+      *>quantite suggeree, dans un fichier de rapport date
+        GENERER_BON_COMMANDE.
+                MOVE FUNCTION CURRENT-DATE TO dateRapport
+                STRING "BON-COMMANDE-" DELIMITED BY SIZE
+                       dateRapport(1:8) DELIMITED BY SIZE
+                       ".TXT" DELIMITED BY SIZE
+                       INTO nomRapport
+                MOVE 0 TO nbTitresCommande
+                OPEN OUTPUT frapport
+                STRING "Bon de commande du " DELIMITED BY SIZE
+                       dateRapport(1:8) DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                MOVE " " TO ligneRapport
+                WRITE ligneRapport
+
+                MOVE 1 TO Wfin
+                OPEN INPUT finventaire
+                PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                   READ finventaire NEXT
+                   AT END MOVE 0 TO Wfin
+                   NOT AT END
+                       IF fi_quantite = 0 THEN
+                          ADD 1 TO nbTitresCommande END-ADD
+                          PERFORM TROUVER_FOURNISSEUR_RETOUR
+                          STRING fi_titre DELIMITED BY SIZE
+                                 " - fournisseur : " DELIMITED BY SIZE
+                                 nomFournisseurRetour DELIMITED BY SIZE
+                                 " - quantite suggeree : "
+                                 DELIMITED BY SIZE
+                                 QUANTITE_SEUIL_ALERTE DELIMITED BY SIZE
+                                 INTO ligneRapport
+                          WRITE ligneRapport
+                       END-IF
+                   END-READ
+                END-PERFORM
+                CLOSE finventaire
+                MOVE " " TO ligneRapport
+                WRITE ligneRapport
+                STRING "Nombre de titres a commander : "
+                       DELIMITED BY SIZE
+                       nbTitresCommande DELIMITED BY SIZE
+                       INTO ligneRapport
+                WRITE ligneRapport
+                CLOSE frapport
+                DISPLAY "Bon de commande enregistre dans :"
+                DISPLAY nomRapport.
